@@ -0,0 +1,55 @@
+//EMPDAYT  JOB (ACCTNO),'EMP DAILY UPDATE-TEST',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------
+//* EMPDAYT - TEST REGION daily transaction sort-and-apply cycle
+//* against EMPLOYEE-MASTER.  Rehearse a batch of HR changes here
+//* before EMPDAYP runs the same steps against PROD/payroll-linked
+//* data.  Sorts the day's transaction extract into EMP-ID
+//* sequence, applies it through EMPLOYEE-MANAGEMENT, runs the
+//* payroll extract, and leaves EMPLOG as the run log.
+//*--------------------------------------------------------------
+//SORTSTP  EXEC PGM=SORT
+//SYSOUT   DD  SYSOUT=*
+//SORTIN   DD  DSN=EMP.TEST.TRANIN,DISP=SHR
+//SORTOUT  DD  DSN=EMP.TEST.TRANSRT,
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(LRECL=84,RECFM=FB,BLKSIZE=0)
+//SYSIN    DD  *
+  SORT FIELDS=(1,6,CH,A)
+/*
+//*--------------------------------------------------------------
+//* Normal daily run.  To restart after an abend, resubmit with
+//* PARM='RESTART' on APPLYSTP - EMPLOYEE-MANAGEMENT will resume
+//* from the last checkpoint on EMPCHKP instead of the top of
+//* EMPTRIN.
+//*--------------------------------------------------------------
+//APPLYSTP EXEC PGM=EMPLOYEE-MANAGEMENT,PARM='          '
+//STEPLIB  DD  DSN=EMP.TEST.LOADLIB,DISP=SHR
+//EMPMAST  DD  DSN=EMP.TEST.EMPMAST,DISP=SHR
+//EMPTRIN  DD  DSN=EMP.TEST.TRANSRT,DISP=SHR
+//EMPEXCP  DD  DSN=EMP.TEST.EXCEPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(LRECL=74,RECFM=FB,BLKSIZE=0)
+//EMPAUDT  DD  DSN=EMP.TEST.AUDITLOG,
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(LRECL=117,RECFM=FB,BLKSIZE=0)
+//EMPCHKP  DD  DSN=EMP.TEST.CHECKPT,DISP=SHR
+//EMPRPT   DD  SYSOUT=*
+//EMPLOG   DD  SYSOUT=*
+//SYSOUT   DD  SYSOUT=*
+//*--------------------------------------------------------------
+//* Payroll extract - only runs when the master update stepped
+//* completed cleanly (COND CC checks APPLYSTP for RC >= 4)
+//*--------------------------------------------------------------
+//EXTRSTP  EXEC PGM=EMPLOYEE-EXTRACT,COND=(4,GE,APPLYSTP)
+//STEPLIB  DD  DSN=EMP.TEST.LOADLIB,DISP=SHR
+//EMPMAST  DD  DSN=EMP.TEST.EMPMAST,DISP=SHR
+//EMPPEXT  DD  DSN=EMP.TEST.PAYEXTR,
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(LRECL=82,RECFM=FB,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=*
+//
