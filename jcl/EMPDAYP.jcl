@@ -0,0 +1,54 @@
+//EMPDAYP  JOB (ACCTNO),'EMP DAILY UPDATE-PROD',CLASS=P,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------
+//* EMPDAYP - PROD REGION daily transaction sort-and-apply cycle
+//* against EMPLOYEE-MASTER.  Same three steps as EMPDAYT
+//* (TEST region rehearsal) - only the job CLASS, dataset HLQ and
+//* PARM differ.  Do not submit until the matching EMPDAYT dry run
+//* looks clean; this run touches payroll-linked production data.
+//*--------------------------------------------------------------
+//SORTSTP  EXEC PGM=SORT
+//SYSOUT   DD  SYSOUT=*
+//SORTIN   DD  DSN=EMP.PROD.TRANIN,DISP=SHR
+//SORTOUT  DD  DSN=EMP.PROD.TRANSRT,
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(LRECL=84,RECFM=FB,BLKSIZE=0)
+//SYSIN    DD  *
+  SORT FIELDS=(1,6,CH,A)
+/*
+//*--------------------------------------------------------------
+//* Normal daily run.  To restart after an abend, resubmit with
+//* PARM='RESTART' on APPLYSTP - EMPLOYEE-MANAGEMENT will resume
+//* from the last checkpoint on EMPCHKP instead of the top of
+//* EMPTRIN.
+//*--------------------------------------------------------------
+//APPLYSTP EXEC PGM=EMPLOYEE-MANAGEMENT,PARM='          '
+//STEPLIB  DD  DSN=EMP.PROD.LOADLIB,DISP=SHR
+//EMPMAST  DD  DSN=EMP.PROD.EMPMAST,DISP=SHR
+//EMPTRIN  DD  DSN=EMP.PROD.TRANSRT,DISP=SHR
+//EMPEXCP  DD  DSN=EMP.PROD.EXCEPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(LRECL=74,RECFM=FB,BLKSIZE=0)
+//EMPAUDT  DD  DSN=EMP.PROD.AUDITLOG,
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(LRECL=117,RECFM=FB,BLKSIZE=0)
+//EMPCHKP  DD  DSN=EMP.PROD.CHECKPT,DISP=SHR
+//EMPRPT   DD  SYSOUT=*
+//EMPLOG   DD  SYSOUT=*
+//SYSOUT   DD  SYSOUT=*
+//*--------------------------------------------------------------
+//* Payroll extract - only runs when the master update step
+//* completed cleanly (COND CC checks APPLYSTP for RC >= 4)
+//*--------------------------------------------------------------
+//EXTRSTP  EXEC PGM=EMPLOYEE-EXTRACT,COND=(4,GE,APPLYSTP)
+//STEPLIB  DD  DSN=EMP.PROD.LOADLIB,DISP=SHR
+//EMPMAST  DD  DSN=EMP.PROD.EMPMAST,DISP=SHR
+//EMPPEXT  DD  DSN=EMP.PROD.PAYEXTR,
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(LRECL=82,RECFM=FB,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=*
+//
