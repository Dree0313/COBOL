@@ -0,0 +1,16 @@
+      *--------------------------------------------------------------
+      * EMPCHK.cpy
+      * CHECKPOINT-FILE record.  One row per batch run (keyed by
+      * CHK-RUN-ID), rewritten every N employees processed so a job
+      * that abends mid-run can restart from the last committed key
+      * instead of reprocessing the whole master file.
+      *--------------------------------------------------------------
+       01  CHECKPOINT-RECORD.
+           05  CHK-RUN-ID                  PIC X(8).
+      *        Count of transactions READ from the sorted input so
+      *        far this run, used as the restart-resume cursor - not
+      *        a count of records actually applied, since a rejected
+      *        transaction still occupies a slot in that sequence.
+           05  CHK-RECORD-COUNT            PIC 9(9).
+           05  CHK-LAST-KEY                PIC X(6).
+           05  CHK-TIMESTAMP               PIC X(21).
