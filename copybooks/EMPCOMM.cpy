@@ -0,0 +1,24 @@
+      *--------------------------------------------------------------
+      * EMPCOMM.cpy
+      * DFHCOMMAREA layout for the EMPT online maintenance transaction
+      * (EMPLOYEE-MAINT).  Carries pseudo-conversational state between
+      * the initial send of EMPMAP and the user's next keystroke, so
+      * the program can free CICS storage between screens instead of
+      * holding a conversational task.
+      *--------------------------------------------------------------
+       01  EMPT-COMMAREA.
+           05  COMM-FUNCTION               PIC X(4).
+               88  COMM-FUNC-FIRST-ENTRY    VALUE 'FRST'.
+               88  COMM-FUNC-MAP-SENT       VALUE 'MSNT'.
+           05  COMM-ACTION-CODE            PIC X(3).
+           05  COMM-USER-ID                PIC X(8).
+           05  COMM-TERMINAL-ID            PIC X(4).
+           05  COMM-EMP-ID                 PIC X(6).
+           05  COMM-LAST-NAME              PIC X(20).
+           05  COMM-FIRST-NAME             PIC X(15).
+           05  COMM-DEPT-CODE              PIC X(4).
+           05  COMM-HIRE-DATE              PIC 9(8).
+           05  COMM-STATUS                 PIC X(1).
+           05  COMM-PAY-GRADE              PIC X(3).
+           05  COMM-PAY-AMOUNT             PIC 9(7)V99.
+           05  COMM-EFFECTIVE-DATE         PIC 9(8).
