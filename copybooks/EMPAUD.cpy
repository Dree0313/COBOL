@@ -0,0 +1,16 @@
+      *--------------------------------------------------------------
+      * EMPAUD.cpy
+      * AUDIT-LOG record - one before/after image row per field changed
+      * by an add, update, terminate or rehire processed through
+      * EMPLOYEE-MANAGEMENT or EMPLOYEE-MAINT, so HR/audit can answer
+      * "who changed this, and when".
+      *--------------------------------------------------------------
+       01  AUDIT-LOG-RECORD.
+           05  AUD-EMP-ID                  PIC X(6).
+           05  AUD-ACTION-CODE             PIC X(3).
+           05  AUD-FIELD-NAME              PIC X(15).
+           05  AUD-OLD-VALUE               PIC X(30).
+           05  AUD-NEW-VALUE               PIC X(30).
+           05  AUD-CHANGE-TIMESTAMP        PIC X(21).
+           05  AUD-USER-ID                 PIC X(8).
+           05  AUD-TERMINAL-ID             PIC X(4).
