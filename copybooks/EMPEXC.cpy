@@ -0,0 +1,12 @@
+      *--------------------------------------------------------------
+      * EMPEXC.cpy
+      * Exception record written by VALIDATE-EMPLOYEE-RECORD whenever a
+      * transaction fails field or code-table validation.  Reviewed by
+      * HR instead of letting bad data reach EMPLOYEE-MASTER.
+      *--------------------------------------------------------------
+       01  EXCEPTION-RECORD.
+           05  EXC-EMP-ID                  PIC X(6).
+           05  EXC-ACTION-CODE             PIC X(3).
+           05  EXC-REASON-CODE             PIC X(4).
+           05  EXC-REASON-TEXT             PIC X(40).
+           05  EXC-TIMESTAMP               PIC X(21).
