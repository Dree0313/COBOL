@@ -0,0 +1,23 @@
+      *--------------------------------------------------------------
+      * EMPREC.cpy
+      * Shared EMPLOYEE-MASTER record layout for the EMPLOYEE-MANAGEMENT
+      * system.  COPY'd into every program that opens EMPLOYEE-MASTER or
+      * builds an image of a master record (batch update, online
+      * maintenance, extract, report).
+      *--------------------------------------------------------------
+       01  EMPLOYEE-RECORD.
+           05  EMP-ID                      PIC X(6).
+           05  EMP-NAME.
+               10  EMP-LAST-NAME           PIC X(20).
+               10  EMP-FIRST-NAME          PIC X(15).
+           05  EMP-DEPT-CODE               PIC X(4).
+           05  EMP-HIRE-DATE               PIC 9(8).
+           05  EMP-STATUS                  PIC X(1).
+               88  EMP-STATUS-ACTIVE       VALUE 'A'.
+               88  EMP-STATUS-ON-LEAVE     VALUE 'L'.
+               88  EMP-STATUS-TERMINATED   VALUE 'T'.
+           05  EMP-STATUS-EFF-DATE         PIC 9(8).
+           05  EMP-PAY-GRADE               PIC X(3).
+           05  EMP-PAY-AMOUNT              PIC 9(7)V99.
+           05  EMP-LAST-CHANGE-DATE        PIC 9(8).
+           05  EMP-LAST-CHANGE-USER        PIC X(8).
