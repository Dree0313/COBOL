@@ -0,0 +1,66 @@
+      *--------------------------------------------------------------
+      * EMPCODE.cpy
+      * Reference tables shared by the headcount report and (later)
+      * VALIDATE-EMPLOYEE-RECORD.  COPY'd into WORKING-STORAGE of every
+      * program that needs the department or pay-grade code lists.
+      *--------------------------------------------------------------
+       01  WS-VALID-DEPT-CODES.
+           05  FILLER                      PIC X(4) VALUE 'SALE'.
+           05  FILLER                      PIC X(4) VALUE 'MKTG'.
+           05  FILLER                      PIC X(4) VALUE 'ENGR'.
+           05  FILLER                      PIC X(4) VALUE 'FINC'.
+           05  FILLER                      PIC X(4) VALUE 'HRAD'.
+           05  FILLER                      PIC X(4) VALUE 'OPER'.
+           05  FILLER                      PIC X(4) VALUE 'LGAL'.
+       01  WS-VALID-DEPT-TABLE REDEFINES WS-VALID-DEPT-CODES.
+           05  WS-DEPT-ENTRY               PIC X(4) OCCURS 7 TIMES.
+
+       01  WS-VALID-PAY-GRADES.
+           05  FILLER                      PIC X(3) VALUE 'P01'.
+           05  FILLER                      PIC X(3) VALUE 'P02'.
+           05  FILLER                      PIC X(3) VALUE 'P03'.
+           05  FILLER                      PIC X(3) VALUE 'P04'.
+           05  FILLER                      PIC X(3) VALUE 'P05'.
+           05  FILLER                      PIC X(3) VALUE 'M01'.
+           05  FILLER                      PIC X(3) VALUE 'M02'.
+           05  FILLER                      PIC X(3) VALUE 'M03'.
+       01  WS-VALID-GRADE-TABLE REDEFINES WS-VALID-PAY-GRADES.
+           05  WS-GRADE-ENTRY              PIC X(3) OCCURS 8 TIMES.
+
+      *--------------------------------------------------------------
+      * Working fields for VALIDATE-EMPLOYEE-RECORD (EMPVAL.cpy).
+      * COPY this copybook into WORKING-STORAGE ahead of COPY EMPVAL
+      * in PROCEDURE DIVISION.
+      *--------------------------------------------------------------
+       01  WS-VALIDATION-STATUS            PIC X(1).
+           88  VALIDATION-OK                VALUE 'Y'.
+           88  VALIDATION-FAILED            VALUE 'N'.
+       01  WS-VALIDATION-REASON-CODE       PIC X(4).
+       01  WS-VALIDATION-REASON-TEXT       PIC X(40).
+       01  WS-TABLE-SUBSCRIPT              PIC 9(2) COMP.
+
+      *--------------------------------------------------------------
+      * Valid employment-status transitions, shared by the online
+      * maintenance transaction and (request 007) the batch update.
+      * FROM-STATUS/TO-STATUS pairs not listed here are rejected.
+      * REHIRE (action RHR) is the only path back to ACTIVE from
+      * TERMINATED.
+      *--------------------------------------------------------------
+       01  WS-VALID-STATUS-TRANSITIONS.
+           05  FILLER                      PIC X(5) VALUE 'ACHGA'.
+           05  FILLER                      PIC X(5) VALUE 'ALOAL'.
+           05  FILLER                      PIC X(5) VALUE 'ATRMT'.
+           05  FILLER                      PIC X(5) VALUE 'LCHGL'.
+           05  FILLER                      PIC X(5) VALUE 'LACTA'.
+           05  FILLER                      PIC X(5) VALUE 'LTRMT'.
+           05  FILLER                      PIC X(5) VALUE 'TRHRA'.
+       01  WS-STATUS-TRANSITION-TABLE REDEFINES
+                                       WS-VALID-STATUS-TRANSITIONS.
+           05  WS-TRANS-ENTRY              OCCURS 7 TIMES.
+               10  WS-TRANS-FROM-STATUS    PIC X(1).
+               10  WS-TRANS-ACTION-CODE    PIC X(3).
+               10  WS-TRANS-TO-STATUS      PIC X(1).
+
+       01  WS-TRANSITION-STATUS            PIC X(1).
+           88  TRANSITION-VALID             VALUE 'Y'.
+           88  TRANSITION-INVALID           VALUE 'N'.
