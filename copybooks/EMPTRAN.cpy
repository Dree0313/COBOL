@@ -0,0 +1,24 @@
+      *--------------------------------------------------------------
+      * EMPTRAN.cpy
+      * Daily employee transaction record - one row per hire, change,
+      * termination or rehire, sorted into EMP-ID sequence by the JCL
+      * before EMPLOYEE-MANAGEMENT applies it against EMPLOYEE-MASTER.
+      *--------------------------------------------------------------
+       01  EMPLOYEE-TRANSACTION.
+           05  TRAN-EMP-ID                 PIC X(6).
+           05  TRAN-ACTION-CODE            PIC X(3).
+               88  TRAN-ACTION-ADD         VALUE 'ADD'.
+               88  TRAN-ACTION-CHANGE      VALUE 'CHG'.
+               88  TRAN-ACTION-TERMINATE   VALUE 'TRM'.
+               88  TRAN-ACTION-REHIRE      VALUE 'RHR'.
+               88  TRAN-ACTION-LEAVE       VALUE 'LOA'.
+               88  TRAN-ACTION-RETURN      VALUE 'ACT'.
+           05  TRAN-NAME.
+               10  TRAN-LAST-NAME          PIC X(20).
+               10  TRAN-FIRST-NAME         PIC X(15).
+           05  TRAN-DEPT-CODE              PIC X(4).
+           05  TRAN-HIRE-DATE              PIC 9(8).
+           05  TRAN-PAY-GRADE              PIC X(3).
+           05  TRAN-PAY-AMOUNT             PIC 9(7)V99.
+           05  TRAN-EFFECTIVE-DATE         PIC 9(8).
+           05  TRAN-USER-ID                PIC X(8).
