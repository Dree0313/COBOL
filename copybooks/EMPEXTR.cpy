@@ -0,0 +1,17 @@
+      *--------------------------------------------------------------
+      * EMPEXTR.cpy
+      * Fixed-width payroll extract record, produced from active
+      * EMPLOYEE-MASTER rows for hand-off (FTP or scheduled transfer)
+      * to the payroll system.  Column positions are load-bearing for
+      * payroll's fixed-width import - do not resize fields in place;
+      * add FILLER and grow at the end if payroll's layout changes.
+      *--------------------------------------------------------------
+       01  PAYROLL-EXTRACT-RECORD.
+           05  PEX-EMP-ID                  PIC X(6).
+           05  PEX-LAST-NAME               PIC X(20).
+           05  PEX-FIRST-NAME              PIC X(15).
+           05  PEX-DEPT-CODE               PIC X(4).
+           05  PEX-PAY-GRADE               PIC X(3).
+           05  PEX-PAY-AMOUNT              PIC 9(7)V99.
+           05  PEX-EFFECTIVE-DATE          PIC 9(8).
+           05  FILLER                      PIC X(17).
