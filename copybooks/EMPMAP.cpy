@@ -0,0 +1,82 @@
+      *--------------------------------------------------------------
+      * EMPMAP.cpy
+      * Symbolic map for map EMPMAP1, mapset EMPMSET, transaction
+      * EMPT (EMPLOYEE-MAINT online maintenance).  Hand-maintained in
+      * the shape DFHMSD/DFHMDI/DFHMDF assembly would generate - keep
+      * field order and lengths in sync with the physical map.
+      *--------------------------------------------------------------
+       01  EMPMAP1I.
+           05  FILLER                      PIC X(12).
+           05  ACTNL                       PIC S9(4) COMP.
+           05  ACTNF                       PIC X.
+           05  FILLER REDEFINES ACTNF.
+               10  ACTNA                   PIC X.
+           05  ACTNI                       PIC X(3).
+           05  EMPIDL                      PIC S9(4) COMP.
+           05  EMPIDF                      PIC X.
+           05  FILLER REDEFINES EMPIDF.
+               10  EMPIDA                  PIC X.
+           05  EMPIDI                      PIC X(6).
+           05  LNAML                       PIC S9(4) COMP.
+           05  LNAMF                       PIC X.
+           05  FILLER REDEFINES LNAMF.
+               10  LNAMA                   PIC X.
+           05  LNAMI                       PIC X(20).
+           05  FNAML                       PIC S9(4) COMP.
+           05  FNAMF                       PIC X.
+           05  FILLER REDEFINES FNAMF.
+               10  FNAMA                   PIC X.
+           05  FNAMI                       PIC X(15).
+           05  DEPTL                       PIC S9(4) COMP.
+           05  DEPTF                       PIC X.
+           05  FILLER REDEFINES DEPTF.
+               10  DEPTA                   PIC X.
+           05  DEPTI                       PIC X(4).
+           05  HDATL                       PIC S9(4) COMP.
+           05  HDATF                       PIC X.
+           05  FILLER REDEFINES HDATF.
+               10  HDATA                   PIC X.
+           05  HDATI                       PIC X(8).
+           05  GRADL                       PIC S9(4) COMP.
+           05  GRADF                       PIC X.
+           05  FILLER REDEFINES GRADF.
+               10  GRADA                   PIC X.
+           05  GRADI                       PIC X(3).
+           05  PAYL                        PIC S9(4) COMP.
+           05  PAYF                        PIC X.
+           05  FILLER REDEFINES PAYF.
+               10  PAYA                    PIC X.
+           05  PAYI                        PIC X(9).
+           05  EFFDL                       PIC S9(4) COMP.
+           05  EFFDF                       PIC X.
+           05  FILLER REDEFINES EFFDF.
+               10  EFFDA                   PIC X.
+           05  EFFDI                       PIC X(8).
+           05  MSGL                        PIC S9(4) COMP.
+           05  MSGF                        PIC X.
+           05  FILLER REDEFINES MSGF.
+               10  MSGA                    PIC X.
+           05  MSGI                        PIC X(60).
+
+       01  EMPMAP1O REDEFINES EMPMAP1I.
+           05  FILLER                      PIC X(12).
+           05  FILLER                      PIC X(3).
+           05  ACTNO                       PIC X(3).
+           05  FILLER                      PIC X(3).
+           05  EMPIDO                      PIC X(6).
+           05  FILLER                      PIC X(3).
+           05  LNAMO                       PIC X(20).
+           05  FILLER                      PIC X(3).
+           05  FNAMO                       PIC X(15).
+           05  FILLER                      PIC X(3).
+           05  DEPTO                       PIC X(4).
+           05  FILLER                      PIC X(3).
+           05  HDATO                       PIC X(8).
+           05  FILLER                      PIC X(3).
+           05  GRADO                       PIC X(3).
+           05  FILLER                      PIC X(3).
+           05  PAYO                        PIC X(9).
+           05  FILLER                      PIC X(3).
+           05  EFFDO                       PIC X(8).
+           05  FILLER                      PIC X(3).
+           05  MSGO                        PIC X(60).
