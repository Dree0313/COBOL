@@ -0,0 +1,103 @@
+      *--------------------------------------------------------------
+      * EMPVAL.cpy
+      * Shared field/code-table validation logic, COPY'd into the
+      * PROCEDURE DIVISION of both the batch update (EMPLOYEE-
+      * MANAGEMENT) and the online maintenance transaction
+      * (EMPLOYEE-MAINT), so a screen edit and a batch edit can never
+      * drift apart.  Validates the EMPLOYEE-TRANSACTION record
+      * (EMPTRAN.cpy) currently in WORKING-STORAGE and sets
+      * WS-VALIDATION-STATUS / WS-VALIDATION-REASON-CODE /
+      * WS-VALIDATION-REASON-TEXT (EMPCODE.cpy).
+      *--------------------------------------------------------------
+       8000-VALIDATE-EMPLOYEE-RECORD.
+           SET VALIDATION-OK TO TRUE
+           MOVE SPACES TO WS-VALIDATION-REASON-CODE
+           MOVE SPACES TO WS-VALIDATION-REASON-TEXT
+
+           IF NOT (TRAN-ACTION-ADD OR TRAN-ACTION-CHANGE
+                   OR TRAN-ACTION-TERMINATE OR TRAN-ACTION-LEAVE
+                   OR TRAN-ACTION-RETURN OR TRAN-ACTION-REHIRE)
+              SET VALIDATION-FAILED TO TRUE
+              MOVE 'V010' TO WS-VALIDATION-REASON-CODE
+              MOVE 'UNRECOGNIZED TRANSACTION ACTION CODE'
+                TO WS-VALIDATION-REASON-TEXT
+           END-IF
+
+           IF VALIDATION-OK
+              AND (TRAN-EMP-ID (1:1) NOT = 'E'
+                   OR TRAN-EMP-ID (2:5) NOT NUMERIC)
+              SET VALIDATION-FAILED TO TRUE
+              MOVE 'V001' TO WS-VALIDATION-REASON-CODE
+              MOVE 'MALFORMED EMPLOYEE ID - MUST BE E + 5 DIGITS'
+                TO WS-VALIDATION-REASON-TEXT
+           END-IF
+
+           IF VALIDATION-OK
+              AND (TRAN-ACTION-ADD OR TRAN-ACTION-CHANGE
+                   OR TRAN-ACTION-REHIRE)
+              IF TRAN-LAST-NAME = SPACES OR LOW-VALUES
+                 SET VALIDATION-FAILED TO TRUE
+                 MOVE 'V002' TO WS-VALIDATION-REASON-CODE
+                 MOVE 'LAST NAME IS REQUIRED'
+                   TO WS-VALIDATION-REASON-TEXT
+              END-IF
+           END-IF
+
+           IF VALIDATION-OK
+              AND (TRAN-ACTION-ADD OR TRAN-ACTION-CHANGE
+                   OR TRAN-ACTION-REHIRE)
+              IF TRAN-HIRE-DATE = ZEROS OR TRAN-HIRE-DATE NOT NUMERIC
+                 SET VALIDATION-FAILED TO TRUE
+                 MOVE 'V003' TO WS-VALIDATION-REASON-CODE
+                 MOVE 'HIRE DATE IS BLANK OR NOT NUMERIC'
+                   TO WS-VALIDATION-REASON-TEXT
+              END-IF
+           END-IF
+
+           IF VALIDATION-OK
+              AND (TRAN-ACTION-ADD OR TRAN-ACTION-CHANGE
+                   OR TRAN-ACTION-REHIRE)
+              PERFORM VARYING WS-TABLE-SUBSCRIPT FROM 1 BY 1
+                      UNTIL WS-TABLE-SUBSCRIPT > 7
+                 IF TRAN-DEPT-CODE = WS-DEPT-ENTRY (WS-TABLE-SUBSCRIPT)
+                    SET WS-TABLE-SUBSCRIPT TO 99
+                 END-IF
+              END-PERFORM
+              IF WS-TABLE-SUBSCRIPT NOT = 99
+                 SET VALIDATION-FAILED TO TRUE
+                 MOVE 'V004' TO WS-VALIDATION-REASON-CODE
+                 MOVE 'DEPARTMENT CODE NOT ON REFERENCE TABLE'
+                   TO WS-VALIDATION-REASON-TEXT
+              ELSE
+                 SET VALIDATION-OK TO TRUE
+              END-IF
+           END-IF
+
+           IF VALIDATION-OK
+              AND (TRAN-ACTION-ADD OR TRAN-ACTION-CHANGE
+                   OR TRAN-ACTION-REHIRE)
+              PERFORM VARYING WS-TABLE-SUBSCRIPT FROM 1 BY 1
+                      UNTIL WS-TABLE-SUBSCRIPT > 8
+                 IF TRAN-PAY-GRADE = WS-GRADE-ENTRY (WS-TABLE-SUBSCRIPT)
+                    SET WS-TABLE-SUBSCRIPT TO 99
+                 END-IF
+              END-PERFORM
+              IF WS-TABLE-SUBSCRIPT NOT = 99
+                 SET VALIDATION-FAILED TO TRUE
+                 MOVE 'V005' TO WS-VALIDATION-REASON-CODE
+                 MOVE 'PAY GRADE NOT ON REFERENCE TABLE'
+                   TO WS-VALIDATION-REASON-TEXT
+              ELSE
+                 SET VALIDATION-OK TO TRUE
+              END-IF
+           END-IF
+
+           IF VALIDATION-OK
+              AND TRAN-EFFECTIVE-DATE = ZEROS
+              SET VALIDATION-FAILED TO TRUE
+              MOVE 'V006' TO WS-VALIDATION-REASON-CODE
+              MOVE 'EFFECTIVE DATE IS REQUIRED'
+                TO WS-VALIDATION-REASON-TEXT
+           END-IF
+
+           .
