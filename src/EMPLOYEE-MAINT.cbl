@@ -0,0 +1,438 @@
+      *--------------------------------------------------------------
+      * Online CICS pseudo-conversational maintenance transaction
+      * EMPT for EMPLOYEE-MASTER, built around EMPLOYEE-MANAGEMENT's
+      * copybooks so HR keys new hires, field changes, terminations,
+      * leaves, returns and rehires through the same record layout
+      * and the same VALIDATE-EMPLOYEE-RECORD edits the nightly batch
+      * run applies, enforcing the same status-transition rules so an
+      * illegal jump (e.g. TERMINATED straight back to ACTIVE without
+      * a rehire) never reaches the master file.
+      * Screen: mapset EMPMSET, map EMPMAP1 (EMPMAP.cpy).  State
+      * between the initial map send and the user's next AID key is
+      * carried in EMPT-COMMAREA (EMPCOMM.cpy).
+      *--------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPLOYEE-MAINT.
+       AUTHOR. ALEXANDRIA.
+       DATE-WRITTEN. 2026-02-02.
+       REMARKS. ONLINE EMPLOYEE MAINTENANCE - ADD, CHANGE, TERMINATE,
+           LEAVE, RETURN AND REHIRE AGAINST EMPLOYEE-MASTER.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY EMPMAP.
+
+           COPY EMPCODE.
+
+           COPY EMPTRAN.
+
+           COPY EMPREC
+               REPLACING ==EMPLOYEE-RECORD== BY ==WS-EMP-REC==
+                    ==EMP-ID== BY ==WS-EMPID==
+                    ==EMP-NAME== BY ==WS-EMPNAME==
+                    ==EMP-LAST-NAME== BY ==WS-EMPLAST-NAME==
+                    ==EMP-FIRST-NAME== BY ==WS-EMPFIRST-NAME==
+                    ==EMP-DEPT-CODE== BY ==WS-EMPDEPT-CODE==
+                    ==EMP-HIRE-DATE== BY ==WS-EMPHIRE-DATE==
+                    ==EMP-STATUS-ACTIVE==
+                       BY ==WS-EMPSTATUS-ACTIVE==
+                    ==EMP-STATUS-ON-LEAVE==
+                       BY ==WS-EMPSTATUS-ON-LEAVE==
+                    ==EMP-STATUS-TERMINATED==
+                       BY ==WS-EMPSTATUS-TERMINATED==
+                    ==EMP-STATUS-EFF-DATE==
+                       BY ==WS-EMPSTATUS-EFF-DATE==
+                    ==EMP-STATUS== BY ==WS-EMPSTATUS==
+                    ==EMP-PAY-GRADE== BY ==WS-EMPPAY-GRADE==
+                    ==EMP-PAY-AMOUNT== BY ==WS-EMPPAY-AMOUNT==
+                    ==EMP-LAST-CHANGE-DATE==
+                       BY ==WS-EMPLAST-CHANGE-DATE==
+                    ==EMP-LAST-CHANGE-USER==
+                       BY ==WS-EMPLAST-CHANGE-USER==.
+
+      *--------------------------------------------------------------
+      * Request 006 (online side) - before-image of the master
+      * record, captured ahead of a rewrite so 6600-WRITE-CHANGE-
+      * AUDIT-RECORDS can compare old vs. new field-by-field, the
+      * same way the batch job's EMPLOYEE-MANAGEMENT does.
+      *--------------------------------------------------------------
+           COPY EMPREC
+               REPLACING ==EMPLOYEE-RECORD== BY ==BEF-EMP-REC==
+                    ==EMP-ID== BY ==BEF-EMPID==
+                    ==EMP-NAME== BY ==BEF-EMPNAME==
+                    ==EMP-LAST-NAME== BY ==BEF-EMPLAST-NAME==
+                    ==EMP-FIRST-NAME== BY ==BEF-EMPFIRST-NAME==
+                    ==EMP-DEPT-CODE== BY ==BEF-EMPDEPT-CODE==
+                    ==EMP-HIRE-DATE== BY ==BEF-EMPHIRE-DATE==
+                    ==EMP-STATUS-ACTIVE==
+                       BY ==BEF-EMPSTATUS-ACTIVE==
+                    ==EMP-STATUS-ON-LEAVE==
+                       BY ==BEF-EMPSTATUS-ON-LEAVE==
+                    ==EMP-STATUS-TERMINATED==
+                       BY ==BEF-EMPSTATUS-TERMINATED==
+                    ==EMP-STATUS-EFF-DATE==
+                       BY ==BEF-EMPSTATUS-EFF-DATE==
+                    ==EMP-STATUS== BY ==BEF-EMPSTATUS==
+                    ==EMP-PAY-GRADE== BY ==BEF-EMPPAY-GRADE==
+                    ==EMP-PAY-AMOUNT== BY ==BEF-EMPPAY-AMOUNT==
+                    ==EMP-LAST-CHANGE-DATE==
+                       BY ==BEF-EMPLAST-CHANGE-DATE==
+                    ==EMP-LAST-CHANGE-USER==
+                       BY ==BEF-EMPLAST-CHANGE-USER==.
+
+           COPY EMPAUD.
+
+       01  WS-AUDIT-WORK.
+           05  WS-AUDIT-FIELD-NAME         PIC X(15).
+           05  WS-AUDIT-OLD-VALUE          PIC X(30).
+           05  WS-AUDIT-NEW-VALUE          PIC X(30).
+      *        Edited intermediate for PIC 9(7)V99 fields such as
+      *        WS-EMPPAY-AMOUNT - moving those straight into an X(30)
+      *        alphanumeric drops the implied decimal point instead
+      *        of just reformatting it, so a numeric-edited field is
+      *        moved through first to produce a readable value.
+           05  WS-AUDIT-AMOUNT-EDIT        PIC ZZZZZZ9.99.
+
+      *--------------------------------------------------------------
+      * PAYI is the raw PIC X(9) screen buffer field - HR keys 9
+      * digits with no decimal point, dollars then cents, matching
+      * TRAN-PAY-AMOUNT's PIC 9(7)V99 shape.  A direct alphanumeric-
+      * to-numeric MOVE INTO a V-edited target ignores the implied
+      * decimal point and treats the whole field as an integer, so
+      * the whole-dollar and cents digits are split into non-edited
+      * numeric intermediates here and recombined with COMPUTE, which
+      * (unlike MOVE) aligns numeric operands on the decimal point.
+      *--------------------------------------------------------------
+       01  WS-PAY-INPUT-WORK.
+           05  WS-PAY-INPUT-WHOLE          PIC 9(7).
+           05  WS-PAY-INPUT-CENTS          PIC 9(2).
+
+       01  WS-RESPONSE-CODES.
+           05  WS-RESP                     PIC S9(8) COMP.
+           05  WS-RESP2                    PIC S9(8) COMP.
+
+       01  WS-MESSAGES.
+           05  WS-SCREEN-MESSAGE           PIC X(60).
+
+       01  WS-RUN-CONTROLS.
+           05  WS-CURRENT-TIMESTAMP        PIC X(21).
+
+       01  WS-TRANSITION-WORK.
+           05  WS-NEW-STATUS               PIC X(1).
+
+       LINKAGE SECTION.
+           COPY EMPCOMM REPLACING ==EMPT-COMMAREA== BY ==DFHCOMMAREA==.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           EXEC CICS HANDLE ABEND LABEL(9999-ABEND-HANDLER)
+           END-EXEC
+
+           IF EIBCALEN = 0
+              PERFORM 1000-FIRST-ENTRY
+           ELSE
+              PERFORM 2000-PROCESS-USER-INPUT
+           END-IF
+
+           EXEC CICS RETURN TRANSID('EMPT')
+               COMMAREA(DFHCOMMAREA)
+           END-EXEC.
+
+      *--------------------------------------------------------------
+      * First entry into the transaction: clear the screen and the
+      * commarea, send the empty maintenance map.
+      *--------------------------------------------------------------
+       1000-FIRST-ENTRY.
+           MOVE LOW-VALUES TO EMPMAP1O
+           MOVE SPACES TO DFHCOMMAREA
+           SET COMM-FUNC-MAP-SENT TO TRUE
+           MOVE 'ENTER ACTION (ADD/CHG/TRM/LOA/ACT/RHR) AND EMP ID'
+               TO MSGO
+           EXEC CICS SEND MAP('EMPMAP1') MAPSET('EMPMSET')
+               FROM(EMPMAP1O) ERASE
+           END-EXEC.
+
+      *--------------------------------------------------------------
+      * Subsequent entry: receive the keyed screen fields, run them
+      * through the same field/code-table edits the batch job uses,
+      * and apply the transaction if they pass.
+      *--------------------------------------------------------------
+       2000-PROCESS-USER-INPUT.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+
+           EXEC CICS RECEIVE MAP('EMPMAP1') MAPSET('EMPMSET')
+               INTO(EMPMAP1I)
+               RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+              MOVE LOW-VALUES TO TRAN-EMP-ID
+              MOVE SPACES TO TRAN-ACTION-CODE
+              MOVE 'NO DATA ENTERED - PLEASE FILL IN THE SCREEN'
+                 TO WS-SCREEN-MESSAGE
+              PERFORM 2900-REDISPLAY-WITH-ERROR
+           ELSE
+              PERFORM 2100-MOVE-MAP-TO-TRANSACTION
+              PERFORM 8000-VALIDATE-EMPLOYEE-RECORD
+
+              IF VALIDATION-FAILED
+                 PERFORM 2900-REDISPLAY-WITH-ERROR
+              ELSE
+                 PERFORM 3000-APPLY-ONLINE-TRANSACTION
+              END-IF
+           END-IF.
+
+       2100-MOVE-MAP-TO-TRANSACTION.
+           MOVE EMPIDI TO TRAN-EMP-ID
+           MOVE ACTNI TO TRAN-ACTION-CODE
+           MOVE LNAMI TO TRAN-LAST-NAME
+           MOVE FNAMI TO TRAN-FIRST-NAME
+           MOVE DEPTI TO TRAN-DEPT-CODE
+           MOVE HDATI TO TRAN-HIRE-DATE
+           MOVE GRADI TO TRAN-PAY-GRADE
+           MOVE PAYI (1:7) TO WS-PAY-INPUT-WHOLE
+           MOVE PAYI (8:2) TO WS-PAY-INPUT-CENTS
+           COMPUTE TRAN-PAY-AMOUNT =
+              WS-PAY-INPUT-WHOLE + (WS-PAY-INPUT-CENTS / 100)
+           MOVE EFFDI TO TRAN-EFFECTIVE-DATE
+           MOVE EIBTRMID TO TRAN-USER-ID.
+
+       COPY EMPVAL.
+
+      *--------------------------------------------------------------
+      * Apply the transaction against EMPLOYEE-MASTER through CICS
+      * file control, enforcing the status-transition rules before
+      * any rewrite commits.
+      *--------------------------------------------------------------
+       3000-APPLY-ONLINE-TRANSACTION.
+           EVALUATE TRUE
+               WHEN TRAN-ACTION-ADD
+                  PERFORM 3100-ADD-EMPLOYEE
+               WHEN OTHER
+                  PERFORM 3200-CHANGE-OR-STATUS-EMPLOYEE
+           END-EVALUATE.
+
+       3100-ADD-EMPLOYEE.
+           MOVE TRAN-EMP-ID TO WS-EMPID
+           MOVE TRAN-LAST-NAME TO WS-EMPLAST-NAME
+           MOVE TRAN-FIRST-NAME TO WS-EMPFIRST-NAME
+           MOVE TRAN-DEPT-CODE TO WS-EMPDEPT-CODE
+           MOVE TRAN-HIRE-DATE TO WS-EMPHIRE-DATE
+           MOVE TRAN-PAY-GRADE TO WS-EMPPAY-GRADE
+           MOVE TRAN-PAY-AMOUNT TO WS-EMPPAY-AMOUNT
+           SET WS-EMPSTATUS-ACTIVE TO TRUE
+           MOVE TRAN-EFFECTIVE-DATE TO WS-EMPSTATUS-EFF-DATE
+           MOVE WS-CURRENT-TIMESTAMP (1:8) TO WS-EMPLAST-CHANGE-DATE
+           MOVE TRAN-USER-ID TO WS-EMPLAST-CHANGE-USER
+
+           EXEC CICS WRITE FILE('EMPMAST')
+               FROM(WS-EMP-REC)
+               RIDFLD(TRAN-EMP-ID)
+               RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP = DFHRESP(NORMAL)
+              PERFORM 6700-WRITE-ADD-AUDIT-RECORD
+              MOVE 'EMPLOYEE ADDED' TO WS-SCREEN-MESSAGE
+           ELSE
+              MOVE 'ADD FAILED - EMPLOYEE ID ALREADY ON FILE'
+                 TO WS-SCREEN-MESSAGE
+           END-IF
+           PERFORM 2900-REDISPLAY-WITH-ERROR.
+
+       3200-CHANGE-OR-STATUS-EMPLOYEE.
+           EXEC CICS READ FILE('EMPMAST')
+               INTO(WS-EMP-REC)
+               RIDFLD(TRAN-EMP-ID)
+               UPDATE
+               RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+              MOVE 'EMPLOYEE ID NOT FOUND ON FILE'
+                 TO WS-SCREEN-MESSAGE
+              PERFORM 2900-REDISPLAY-WITH-ERROR
+           ELSE
+              IF TRAN-ACTION-CHANGE
+                 PERFORM 3250-CHECK-STATUS-TRANSITION
+                 IF TRANSITION-VALID
+                    PERFORM 3300-APPLY-FIELD-CHANGE
+                 ELSE
+                    EXEC CICS UNLOCK FILE('EMPMAST') END-EXEC
+                    MOVE 'ILLEGAL EMPLOYMENT STATUS TRANSITION'
+                       TO WS-SCREEN-MESSAGE
+                    PERFORM 2900-REDISPLAY-WITH-ERROR
+                 END-IF
+              ELSE
+                 PERFORM 3400-APPLY-STATUS-CHANGE
+              END-IF
+           END-IF.
+
+      *--------------------------------------------------------------
+      * Shared FROM-STATUS/ACTION/TO-STATUS lookup against
+      * WS-VALID-STATUS-TRANSITIONS (EMPCODE.cpy), used by both a
+      * field CHG (WS-VALID-STATUS-TRANSITIONS' ACHGA/LCHGL rows keep
+      * TO-STATUS equal to FROM-STATUS, so a CHG never actually moves
+      * WS-EMPSTATUS) and a TRM/LOA/ACT/RHR status change.  Mirrors
+      * 7500-CHECK-STATUS-TRANSITION in the batch job's EMPLOYEE-
+      * MANAGEMENT.
+      *--------------------------------------------------------------
+       3250-CHECK-STATUS-TRANSITION.
+           SET TRANSITION-INVALID TO TRUE
+           MOVE SPACES TO WS-NEW-STATUS
+           PERFORM VARYING WS-TABLE-SUBSCRIPT FROM 1 BY 1
+                   UNTIL WS-TABLE-SUBSCRIPT > 7
+               IF WS-TRANS-FROM-STATUS (WS-TABLE-SUBSCRIPT) =
+                     WS-EMPSTATUS
+                  AND WS-TRANS-ACTION-CODE (WS-TABLE-SUBSCRIPT) =
+                     TRAN-ACTION-CODE
+                  SET TRANSITION-VALID TO TRUE
+                  MOVE WS-TRANS-TO-STATUS (WS-TABLE-SUBSCRIPT)
+                     TO WS-NEW-STATUS
+                  MOVE 99 TO WS-TABLE-SUBSCRIPT
+               END-IF
+           END-PERFORM.
+
+       3300-APPLY-FIELD-CHANGE.
+           MOVE WS-EMP-REC TO BEF-EMP-REC
+           MOVE TRAN-DEPT-CODE TO WS-EMPDEPT-CODE
+           MOVE TRAN-PAY-GRADE TO WS-EMPPAY-GRADE
+           MOVE TRAN-PAY-AMOUNT TO WS-EMPPAY-AMOUNT
+           MOVE WS-CURRENT-TIMESTAMP (1:8) TO WS-EMPLAST-CHANGE-DATE
+           MOVE TRAN-USER-ID TO WS-EMPLAST-CHANGE-USER
+
+           EXEC CICS REWRITE FILE('EMPMAST')
+               FROM(WS-EMP-REC)
+               RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP = DFHRESP(NORMAL)
+              PERFORM 6600-WRITE-CHANGE-AUDIT-RECORDS
+              MOVE 'EMPLOYEE UPDATED' TO WS-SCREEN-MESSAGE
+           ELSE
+              MOVE 'UPDATE FAILED - MASTER FILE ERROR'
+                 TO WS-SCREEN-MESSAGE
+           END-IF
+           PERFORM 2900-REDISPLAY-WITH-ERROR.
+
+       3400-APPLY-STATUS-CHANGE.
+           PERFORM 3250-CHECK-STATUS-TRANSITION
+
+           IF TRANSITION-INVALID
+              EXEC CICS UNLOCK FILE('EMPMAST') END-EXEC
+              MOVE 'ILLEGAL EMPLOYMENT STATUS TRANSITION'
+                 TO WS-SCREEN-MESSAGE
+              PERFORM 2900-REDISPLAY-WITH-ERROR
+           ELSE
+              MOVE WS-EMP-REC TO BEF-EMP-REC
+              MOVE WS-NEW-STATUS TO WS-EMPSTATUS
+              MOVE TRAN-EFFECTIVE-DATE TO WS-EMPSTATUS-EFF-DATE
+              MOVE WS-CURRENT-TIMESTAMP (1:8) TO
+                 WS-EMPLAST-CHANGE-DATE
+              MOVE TRAN-USER-ID TO WS-EMPLAST-CHANGE-USER
+              IF TRAN-ACTION-REHIRE
+                 MOVE TRAN-LAST-NAME TO WS-EMPLAST-NAME
+                 MOVE TRAN-FIRST-NAME TO WS-EMPFIRST-NAME
+                 MOVE TRAN-DEPT-CODE TO WS-EMPDEPT-CODE
+                 MOVE TRAN-PAY-GRADE TO WS-EMPPAY-GRADE
+                 MOVE TRAN-PAY-AMOUNT TO WS-EMPPAY-AMOUNT
+                 MOVE TRAN-EFFECTIVE-DATE TO WS-EMPHIRE-DATE
+              END-IF
+              EXEC CICS REWRITE FILE('EMPMAST')
+                  FROM(WS-EMP-REC)
+                  RESP(WS-RESP)
+              END-EXEC
+              IF WS-RESP = DFHRESP(NORMAL)
+                 PERFORM 6600-WRITE-CHANGE-AUDIT-RECORDS
+                 MOVE 'EMPLOYMENT STATUS UPDATED' TO WS-SCREEN-MESSAGE
+              ELSE
+                 MOVE 'UPDATE FAILED - MASTER FILE ERROR'
+                    TO WS-SCREEN-MESSAGE
+              END-IF
+              PERFORM 2900-REDISPLAY-WITH-ERROR
+           END-IF.
+
+      *--------------------------------------------------------------
+      * Request 006 (online side) - audit trail: one before/after row
+      * per field an update actually changed, plus a single row
+      * marking each add.  Mirrors 6500/6600/6700 in the batch job's
+      * EMPLOYEE-MANAGEMENT so HR sees one audit trail regardless of
+      * whether a change came through the screen or the nightly run.
+      *--------------------------------------------------------------
+       6500-WRITE-AUDIT-RECORD.
+           MOVE TRAN-EMP-ID TO AUD-EMP-ID
+           MOVE TRAN-ACTION-CODE TO AUD-ACTION-CODE
+           MOVE WS-AUDIT-FIELD-NAME TO AUD-FIELD-NAME
+           MOVE WS-AUDIT-OLD-VALUE TO AUD-OLD-VALUE
+           MOVE WS-AUDIT-NEW-VALUE TO AUD-NEW-VALUE
+           MOVE WS-CURRENT-TIMESTAMP TO AUD-CHANGE-TIMESTAMP
+           MOVE TRAN-USER-ID TO AUD-USER-ID
+           MOVE EIBTRMID TO AUD-TERMINAL-ID
+           EXEC CICS WRITE FILE('EMPAUDT')
+               FROM(AUDIT-LOG-RECORD)
+           END-EXEC.
+
+       6600-WRITE-CHANGE-AUDIT-RECORDS.
+           IF BEF-EMPDEPT-CODE NOT = WS-EMPDEPT-CODE
+              MOVE 'DEPT-CODE' TO WS-AUDIT-FIELD-NAME
+              MOVE BEF-EMPDEPT-CODE TO WS-AUDIT-OLD-VALUE
+              MOVE WS-EMPDEPT-CODE TO WS-AUDIT-NEW-VALUE
+              PERFORM 6500-WRITE-AUDIT-RECORD
+           END-IF
+           IF BEF-EMPPAY-GRADE NOT = WS-EMPPAY-GRADE
+              MOVE 'PAY-GRADE' TO WS-AUDIT-FIELD-NAME
+              MOVE BEF-EMPPAY-GRADE TO WS-AUDIT-OLD-VALUE
+              MOVE WS-EMPPAY-GRADE TO WS-AUDIT-NEW-VALUE
+              PERFORM 6500-WRITE-AUDIT-RECORD
+           END-IF
+           IF BEF-EMPPAY-AMOUNT NOT = WS-EMPPAY-AMOUNT
+              MOVE 'PAY-AMOUNT' TO WS-AUDIT-FIELD-NAME
+              MOVE BEF-EMPPAY-AMOUNT TO WS-AUDIT-AMOUNT-EDIT
+              MOVE WS-AUDIT-AMOUNT-EDIT TO WS-AUDIT-OLD-VALUE
+              MOVE WS-EMPPAY-AMOUNT TO WS-AUDIT-AMOUNT-EDIT
+              MOVE WS-AUDIT-AMOUNT-EDIT TO WS-AUDIT-NEW-VALUE
+              PERFORM 6500-WRITE-AUDIT-RECORD
+           END-IF
+           IF BEF-EMPSTATUS NOT = WS-EMPSTATUS
+              MOVE 'STATUS' TO WS-AUDIT-FIELD-NAME
+              MOVE BEF-EMPSTATUS TO WS-AUDIT-OLD-VALUE
+              MOVE WS-EMPSTATUS TO WS-AUDIT-NEW-VALUE
+              PERFORM 6500-WRITE-AUDIT-RECORD
+           END-IF
+           IF BEF-EMPHIRE-DATE NOT = WS-EMPHIRE-DATE
+              MOVE 'HIRE-DATE' TO WS-AUDIT-FIELD-NAME
+              MOVE BEF-EMPHIRE-DATE TO WS-AUDIT-OLD-VALUE
+              MOVE WS-EMPHIRE-DATE TO WS-AUDIT-NEW-VALUE
+              PERFORM 6500-WRITE-AUDIT-RECORD
+           END-IF.
+
+       6700-WRITE-ADD-AUDIT-RECORD.
+           MOVE 'RECORD ADDED' TO WS-AUDIT-FIELD-NAME
+           MOVE SPACES TO WS-AUDIT-OLD-VALUE
+           MOVE WS-EMPID TO WS-AUDIT-NEW-VALUE
+           PERFORM 6500-WRITE-AUDIT-RECORD.
+
+       2900-REDISPLAY-WITH-ERROR.
+           MOVE LOW-VALUES TO EMPMAP1O
+           IF VALIDATION-FAILED
+              MOVE WS-VALIDATION-REASON-TEXT TO MSGO
+           ELSE
+              MOVE WS-SCREEN-MESSAGE TO MSGO
+           END-IF
+           MOVE TRAN-EMP-ID TO EMPIDO
+           MOVE TRAN-ACTION-CODE TO ACTNO
+           EXEC CICS SEND MAP('EMPMAP1') MAPSET('EMPMSET')
+               FROM(EMPMAP1O) DATAONLY
+           END-EXEC.
+
+       9999-ABEND-HANDLER.
+           MOVE 'AN UNEXPECTED ERROR OCCURRED - CONTACT SUPPORT'
+               TO WS-SCREEN-MESSAGE
+           PERFORM 2900-REDISPLAY-WITH-ERROR
+           EXEC CICS RETURN
+           END-EXEC.
