@@ -0,0 +1,1036 @@
+      *--------------------------------------------------------------
+      * Beginner COBOL: IDENTIFICATION DIVISION & PROGRAM-ID
+      * Purpose: Learn how COBOL programs are identified and named
+      *
+      * This program has grown from the tutorial stub in
+      * 01_beginner/01_INDENTIFICATION_DIVISION/01_PROGRAM-ID.cbl into
+      * the real EMPLOYEE-MASTER batch update program: it applies the
+      * day's sorted employee transactions (validating each one first
+      * and diverting rejects to an exception file), checkpoints for
+      * restart, and prints the monthly headcount / pay-grade summary
+      * report.
+      *--------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPLOYEE-MANAGEMENT.
+       AUTHOR. ALEXANDRIA.
+       DATE-WRITTEN. 2026-02-02.
+       REMARKS. EMPLOYEE MASTER-FILE BATCH UPDATE, VALIDATION,
+           CHECKPOINT/RESTART AND HEADCOUNT REPORT PROGRAM.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER-FILE ASSIGN TO EMPMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-EMPMAST-STATUS.
+
+           SELECT TRANSACTION-FILE ASSIGN TO EMPTRIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANIN-STATUS.
+
+           SELECT EXCEPTION-FILE ASSIGN TO EMPEXCP
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO EMPCHKP
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CHK-RUN-ID
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+           SELECT SUMMARY-REPORT-FILE ASSIGN TO EMPRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+           SELECT RUN-LOG-FILE ASSIGN TO EMPLOG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RUNLOG-STATUS.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO EMPAUDT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER-FILE.
+           COPY EMPREC.
+
+       FD  TRANSACTION-FILE.
+           COPY EMPTRAN.
+
+       FD  EXCEPTION-FILE.
+           COPY EMPEXC.
+
+       FD  AUDIT-LOG-FILE.
+           COPY EMPAUD.
+
+       FD  CHECKPOINT-FILE.
+           COPY EMPCHK.
+
+       FD  SUMMARY-REPORT-FILE.
+       01  SUMMARY-REPORT-LINE             PIC X(80).
+
+       FD  RUN-LOG-FILE.
+       01  RUN-LOG-LINE                    PIC X(132).
+
+       WORKING-STORAGE SECTION.
+      *--------------------------------------------------------------
+      * Reference tables and shared validation switches
+      *--------------------------------------------------------------
+           COPY EMPCODE.
+
+       01  WS-FILE-STATUSES.
+           05  WS-EMPMAST-STATUS           PIC X(2).
+           05  WS-TRANIN-STATUS            PIC X(2).
+           05  WS-EXCEPTION-STATUS         PIC X(2).
+           05  WS-CHECKPOINT-STATUS        PIC X(2).
+           05  WS-REPORT-STATUS            PIC X(2).
+           05  WS-RUNLOG-STATUS            PIC X(2).
+           05  WS-AUDIT-STATUS             PIC X(2).
+
+      *--------------------------------------------------------------
+      * Fed by the caller immediately before PERFORM 1900-CHECK-FILE-
+      * STATUS, so one shared paragraph can flag an unexpected I/O
+      * condition on any of the seven files above.
+      *--------------------------------------------------------------
+       01  WS-FILE-STATUS-CHECK.
+           05  WS-CHECK-FILE-NAME          PIC X(20).
+           05  WS-CHECK-STATUS-CODE        PIC X(2).
+
+       01  WS-SWITCHES.
+           05  WS-EOF-TRANSACTIONS         PIC X(1) VALUE 'N'.
+               88  END-OF-TRANSACTIONS      VALUE 'Y'.
+           05  WS-CHECKPOINT-EXISTS        PIC X(1) VALUE 'N'.
+               88  CHECKPOINT-ALREADY-EXISTS VALUE 'Y'.
+           05  WS-RESTART-REQUESTED        PIC X(1) VALUE 'N'.
+               88  RESTART-REQUESTED        VALUE 'Y'.
+           05  WS-SKIP-FOR-RESTART         PIC X(1) VALUE 'N'.
+               88  SKIPPING-FOR-RESTART     VALUE 'Y'.
+
+       01  WS-RUN-CONTROLS.
+           05  WS-RUN-ID                   PIC X(8) VALUE SPACES.
+           05  WS-CHECKPOINT-INTERVAL      PIC 9(5) VALUE 100.
+           05  WS-RECORDS-PROCESSED-COUNT  PIC 9(9) VALUE ZERO.
+           05  WS-TRANSACTION-SEQUENCE-NUMBER
+                                           PIC 9(9) VALUE ZERO.
+           05  WS-RESTART-SEQUENCE         PIC 9(9) VALUE ZERO.
+           05  WS-RESTART-LAST-KEY         PIC X(6) VALUE SPACES.
+           05  WS-CURRENT-TIMESTAMP        PIC X(21).
+
+       01  WS-RUN-LOG-MESSAGE               PIC X(132).
+
+       01  WS-RUN-COUNTERS.
+           05  WS-ADDS-APPLIED             PIC 9(7) VALUE ZERO.
+           05  WS-CHANGES-APPLIED          PIC 9(7) VALUE ZERO.
+           05  WS-REJECTED-COUNT           PIC 9(7) VALUE ZERO.
+           05  WS-TERMINATIONS-APPLIED     PIC 9(7) VALUE ZERO.
+           05  WS-LEAVES-APPLIED           PIC 9(7) VALUE ZERO.
+           05  WS-RETURNS-APPLIED          PIC 9(7) VALUE ZERO.
+           05  WS-REHIRES-APPLIED          PIC 9(7) VALUE ZERO.
+
+      *--------------------------------------------------------------
+      * Request 007 - employment-status transitions (leave, return,
+      * terminate, rehire), validated against WS-VALID-STATUS-
+      * TRANSITIONS in EMPCODE.cpy.
+      *--------------------------------------------------------------
+       01  WS-TRANSITION-WORK.
+           05  WS-NEW-STATUS               PIC X(1).
+
+      *--------------------------------------------------------------
+      * Request 009 - pre/post record-count and pay control-total
+      * reconciliation.  WS-CONTROL-TOTAL-DELTA is built up as adds
+      * and changes are applied; the post-run rescan proves the
+      * master file actually ended up where the run's own counters
+      * say it should have.
+      *--------------------------------------------------------------
+       01  WS-RECONCILIATION.
+           05  WS-PRE-RECORD-COUNT         PIC 9(9) VALUE ZERO.
+           05  WS-POST-RECORD-COUNT        PIC 9(9) VALUE ZERO.
+           05  WS-EXPECTED-RECORD-COUNT    PIC 9(9) VALUE ZERO.
+           05  WS-PRE-CONTROL-TOTAL        PIC 9(9)V99 VALUE ZERO.
+           05  WS-POST-CONTROL-TOTAL       PIC 9(9)V99 VALUE ZERO.
+           05  WS-EXPECTED-CONTROL-TOTAL   PIC 9(9)V99 VALUE ZERO.
+           05  WS-CONTROL-TOTAL-DELTA      PIC S9(9)V99 VALUE ZERO.
+           05  WS-RECONCILIATION-STATUS    PIC X(1) VALUE 'Y'.
+               88  RECONCILIATION-BALANCED     VALUE 'Y'.
+               88  RECONCILIATION-OUT-OF-BALANCE VALUE 'N'.
+
+      *--------------------------------------------------------------
+      * Request 006 - before-image of the master record, captured
+      * ahead of an update so 6600-WRITE-CHANGE-AUDIT-RECORDS can
+      * compare old vs. new field-by-field.
+      *--------------------------------------------------------------
+           COPY EMPREC REPLACING
+               ==EMPLOYEE-RECORD== BY ==BEF-EMPLOYEE-RECORD==
+               ==EMP-ID== BY ==BEF-EMP-ID==
+               ==EMP-NAME== BY ==BEF-EMP-NAME==
+               ==EMP-LAST-NAME== BY ==BEF-EMP-LAST-NAME==
+               ==EMP-FIRST-NAME== BY ==BEF-EMP-FIRST-NAME==
+               ==EMP-DEPT-CODE== BY ==BEF-EMP-DEPT-CODE==
+               ==EMP-HIRE-DATE== BY ==BEF-EMP-HIRE-DATE==
+               ==EMP-STATUS-ACTIVE== BY ==BEF-EMP-STATUS-ACTIVE==
+               ==EMP-STATUS-ON-LEAVE== BY ==BEF-EMP-STATUS-ON-LEAVE==
+               ==EMP-STATUS-TERMINATED== BY
+                   ==BEF-EMP-STATUS-TERMINATED==
+               ==EMP-STATUS-EFF-DATE== BY ==BEF-EMP-STATUS-EFF-DATE==
+               ==EMP-STATUS== BY ==BEF-EMP-STATUS==
+               ==EMP-PAY-GRADE== BY ==BEF-EMP-PAY-GRADE==
+               ==EMP-PAY-AMOUNT== BY ==BEF-EMP-PAY-AMOUNT==
+               ==EMP-LAST-CHANGE-DATE== BY ==BEF-EMP-LAST-CHANGE-DATE==
+               ==EMP-LAST-CHANGE-USER== BY
+                   ==BEF-EMP-LAST-CHANGE-USER==.
+
+       01  WS-AUDIT-WORK.
+           05  WS-AUDIT-FIELD-NAME         PIC X(15).
+           05  WS-AUDIT-OLD-VALUE          PIC X(30).
+           05  WS-AUDIT-NEW-VALUE          PIC X(30).
+      *        Edited intermediate for PIC 9(7)V99 fields such as
+      *        EMP-PAY-AMOUNT - moving those straight into an X(30)
+      *        alphanumeric drops the implied decimal point instead
+      *        of just reformatting it, so a numeric-edited field is
+      *        moved through first to produce a readable value.
+           05  WS-AUDIT-AMOUNT-EDIT        PIC ZZZZZZ9.99.
+
+      *--------------------------------------------------------------
+      * Request 001 - headcount / pay-grade summary report
+      *--------------------------------------------------------------
+       01  WS-REPORT-CONTROLS.
+           05  WS-PAGE-NUMBER              PIC 9(3) VALUE ZERO.
+           05  WS-LINES-ON-PAGE            PIC 9(3) VALUE 99.
+           05  WS-LINES-PER-PAGE           PIC 9(3) VALUE 40.
+           05  WS-GRAND-TOTAL-HEADCOUNT    PIC 9(7) VALUE ZERO.
+
+       01  WS-HEADCOUNT-TABLE.
+           05  WS-DEPT-ENTRY-RPT OCCURS 7 TIMES
+                                  INDEXED BY WS-DEPT-IX.
+               10  WS-RPT-DEPT-CODE        PIC X(4).
+               10  WS-RPT-DEPT-TOTAL       PIC 9(7).
+               10  WS-RPT-GRADE-COUNT OCCURS 8 TIMES
+                                       INDEXED BY WS-GRADE-IX
+                                       PIC 9(7).
+
+       01  WS-REPORT-HEADING-1.
+           05  FILLER                      PIC X(30)
+               VALUE 'EMPLOYEE-MANAGEMENT'.
+           05  FILLER                      PIC X(30)
+               VALUE 'HEADCOUNT / PAY-GRADE SUMMARY'.
+           05  FILLER                      PIC X(5) VALUE 'PAGE '.
+           05  WS-HDG-PAGE-NUMBER          PIC ZZ9.
+
+       01  WS-REPORT-DETAIL-LINE.
+           05  FILLER                      PIC X(4) VALUE SPACES.
+           05  WS-DTL-DEPT-CODE            PIC X(4).
+           05  FILLER                      PIC X(4) VALUE SPACES.
+           05  WS-DTL-GRADE-CODE           PIC X(3).
+           05  FILLER                      PIC X(4) VALUE SPACES.
+           05  WS-DTL-HEADCOUNT            PIC ZZZ,ZZ9.
+
+       01  WS-REPORT-DEPT-TOTAL-LINE.
+           05  FILLER                      PIC X(4) VALUE SPACES.
+           05  FILLER                      PIC X(15)
+               VALUE 'DEPT TOTAL     '.
+           05  WS-DTOT-DEPT-CODE           PIC X(4).
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  WS-DTOT-HEADCOUNT           PIC ZZZ,ZZ9.
+
+       01  WS-REPORT-GRAND-TOTAL-LINE.
+           05  FILLER                      PIC X(22)
+               VALUE 'GRAND TOTAL HEADCOUNT '.
+           05  WS-GTOT-HEADCOUNT           PIC ZZZ,ZZ9.
+
+       LINKAGE SECTION.
+       01  WS-PARM-AREA.
+           05  WS-PARM-LENGTH              PIC S9(4) COMP.
+           05  WS-PARM-TEXT                PIC X(80).
+
+       PROCEDURE DIVISION USING WS-PARM-AREA.
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZATION
+           PERFORM 2000-RECONCILE-PRE-COUNTS
+           PERFORM 3000-PROCESS-TRANSACTIONS
+               UNTIL END-OF-TRANSACTIONS
+           PERFORM 4000-RECONCILE-POST-COUNTS
+           PERFORM 5000-PRODUCE-SUMMARY-REPORT
+           PERFORM 9000-TERMINATION
+           STOP RUN.
+
+      *--------------------------------------------------------------
+      * Request 000 / 004 - open the files, read the restart PARM
+      * and, when restart was requested, position past everything the
+      * prior run already committed.
+      *--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * RUN-LOG-FILE is opened first, ahead of the others, so
+      * 1900-CHECK-FILE-STATUS has somewhere to write once it starts
+      * checking the rest of the OPENs below.  If RUN-LOG-FILE itself
+      * fails to open there is no log to report that failure into, so
+      * it is DISPLAYed and the run stops rather than continuing
+      * blind for the rest of the job.
+      *--------------------------------------------------------------
+       1000-INITIALIZATION.
+           OPEN OUTPUT RUN-LOG-FILE
+           IF WS-RUNLOG-STATUS NOT = '00'
+              DISPLAY 'UNABLE TO OPEN RUN-LOG-FILE - STATUS='
+                 WS-RUNLOG-STATUS
+              MOVE 8 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           OPEN I-O EMPLOYEE-MASTER-FILE
+           MOVE 'EMPLOYEE-MASTER-FILE' TO WS-CHECK-FILE-NAME
+           MOVE WS-EMPMAST-STATUS TO WS-CHECK-STATUS-CODE
+           PERFORM 1900-CHECK-FILE-STATUS
+
+           OPEN INPUT TRANSACTION-FILE
+           MOVE 'TRANSACTION-FILE' TO WS-CHECK-FILE-NAME
+           MOVE WS-TRANIN-STATUS TO WS-CHECK-STATUS-CODE
+           PERFORM 1900-CHECK-FILE-STATUS
+
+           OPEN OUTPUT EXCEPTION-FILE
+           MOVE 'EXCEPTION-FILE' TO WS-CHECK-FILE-NAME
+           MOVE WS-EXCEPTION-STATUS TO WS-CHECK-STATUS-CODE
+           PERFORM 1900-CHECK-FILE-STATUS
+
+           OPEN OUTPUT SUMMARY-REPORT-FILE
+           MOVE 'SUMMARY-REPORT-FILE' TO WS-CHECK-FILE-NAME
+           MOVE WS-REPORT-STATUS TO WS-CHECK-STATUS-CODE
+           PERFORM 1900-CHECK-FILE-STATUS
+
+           OPEN OUTPUT AUDIT-LOG-FILE
+           MOVE 'AUDIT-LOG-FILE' TO WS-CHECK-FILE-NAME
+           MOVE WS-AUDIT-STATUS TO WS-CHECK-STATUS-CODE
+           PERFORM 1900-CHECK-FILE-STATUS
+
+           OPEN I-O CHECKPOINT-FILE
+           MOVE 'CHECKPOINT-FILE' TO WS-CHECK-FILE-NAME
+           MOVE WS-CHECKPOINT-STATUS TO WS-CHECK-STATUS-CODE
+           PERFORM 1900-CHECK-FILE-STATUS
+
+           IF WS-PARM-LENGTH > 0
+              AND WS-PARM-TEXT (1:7) = 'RESTART'
+              SET RESTART-REQUESTED TO TRUE
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           MOVE WS-CURRENT-TIMESTAMP (1:8) TO WS-RUN-ID
+
+           MOVE SPACES TO WS-RUN-LOG-MESSAGE
+           STRING 'EMPLOYEE-MANAGEMENT RUN STARTING - '
+                  DELIMITED BY SIZE
+                  WS-CURRENT-TIMESTAMP DELIMITED BY SIZE
+               INTO WS-RUN-LOG-MESSAGE
+           END-STRING
+           WRITE RUN-LOG-LINE FROM WS-RUN-LOG-MESSAGE
+
+           PERFORM 1500-RESTART-POSITIONING.
+
+      *--------------------------------------------------------------
+      * Probe CHECKPOINT-FILE for this run's key on every run, not
+      * just a restart - WS-RUN-ID is date-based (see 1000-
+      * INITIALIZATION) so a same-day rerun finds the row a prior
+      * segment already wrote and must REWRITE it in 1800-WRITE-
+      * CHECKPOINT instead of WRITEing a duplicate key.  Only a
+      * RESTART-requested run actually repositions past what the
+      * checkpoint says was already applied.
+      *--------------------------------------------------------------
+       1500-RESTART-POSITIONING.
+           MOVE WS-RUN-ID TO CHK-RUN-ID
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                  IF RESTART-REQUESTED
+                     MOVE SPACES TO WS-RUN-LOG-MESSAGE
+                     STRING 'RESTART REQUESTED BUT NO CHECKPOINT FOUND'
+                            DELIMITED BY SIZE
+                            ' - PROCESSING FROM THE BEGINNING'
+                            DELIMITED BY SIZE
+                        INTO WS-RUN-LOG-MESSAGE
+                     END-STRING
+                     WRITE RUN-LOG-LINE FROM WS-RUN-LOG-MESSAGE
+                     END-WRITE
+                  END-IF
+               NOT INVALID KEY
+                  SET CHECKPOINT-ALREADY-EXISTS TO TRUE
+                  IF RESTART-REQUESTED
+                     MOVE CHK-LAST-KEY TO WS-RESTART-LAST-KEY
+                     MOVE CHK-RECORD-COUNT TO WS-RESTART-SEQUENCE
+                     SET SKIPPING-FOR-RESTART TO TRUE
+                     MOVE SPACES TO WS-RUN-LOG-MESSAGE
+                     STRING 'RESUMING AFTER CHECKPOINT KEY '
+                            DELIMITED BY SIZE
+                            WS-RESTART-LAST-KEY DELIMITED BY SIZE
+                            ' - TRANSACTIONS ALREADY APPLIED='
+                            DELIMITED BY SIZE
+                            WS-RESTART-SEQUENCE DELIMITED BY SIZE
+                        INTO WS-RUN-LOG-MESSAGE
+                     END-STRING
+                     WRITE RUN-LOG-LINE FROM WS-RUN-LOG-MESSAGE
+                     END-WRITE
+                  END-IF
+           END-READ.
+
+      *--------------------------------------------------------------
+      * Request 004 - checkpoint every N employees processed
+      *--------------------------------------------------------------
+       1800-WRITE-CHECKPOINT.
+           MOVE WS-RUN-ID TO CHK-RUN-ID
+           MOVE WS-TRANSACTION-SEQUENCE-NUMBER TO CHK-RECORD-COUNT
+           MOVE TRAN-EMP-ID TO CHK-LAST-KEY
+           MOVE WS-CURRENT-TIMESTAMP TO CHK-TIMESTAMP
+           IF CHECKPOINT-ALREADY-EXISTS
+              REWRITE CHECKPOINT-RECORD
+           ELSE
+              WRITE CHECKPOINT-RECORD
+              SET CHECKPOINT-ALREADY-EXISTS TO TRUE
+           END-IF
+           MOVE 'CHECKPOINT-FILE' TO WS-CHECK-FILE-NAME
+           MOVE WS-CHECKPOINT-STATUS TO WS-CHECK-STATUS-CODE
+           PERFORM 1900-CHECK-FILE-STATUS.
+
+      *--------------------------------------------------------------
+      * Shared FILE STATUS check, fed by WS-CHECK-FILE-NAME/-STATUS-
+      * CODE set by the caller immediately before the PERFORM - '00'
+      * (successful) and '10' (at end, already handled by the read's
+      * own AT END clause) are not errors; anything else is an
+      * unexpected I/O condition (e.g. space exhaustion, a record
+      * written after the file failed to open) that the run must not
+      * silently succeed through.
+      *--------------------------------------------------------------
+       1900-CHECK-FILE-STATUS.
+           IF WS-CHECK-STATUS-CODE NOT = '00' AND NOT = '10'
+              MOVE SPACES TO WS-RUN-LOG-MESSAGE
+              STRING 'FILE STATUS ERROR ON ' DELIMITED BY SIZE
+                     WS-CHECK-FILE-NAME DELIMITED BY SIZE
+                     ' - STATUS=' DELIMITED BY SIZE
+                     WS-CHECK-STATUS-CODE DELIMITED BY SIZE
+                 INTO WS-RUN-LOG-MESSAGE
+              END-STRING
+              WRITE RUN-LOG-LINE FROM WS-RUN-LOG-MESSAGE
+              MOVE 8 TO RETURN-CODE
+           END-IF.
+
+      *--------------------------------------------------------------
+      * Request 002 / 004 - read and apply one transaction: validate,
+      * honor restart skip, apply the change, checkpoint every N
+      * employees
+      *--------------------------------------------------------------
+       3000-PROCESS-TRANSACTIONS.
+           READ TRANSACTION-FILE
+               AT END
+                  SET END-OF-TRANSACTIONS TO TRUE
+               NOT AT END
+                  ADD 1 TO WS-TRANSACTION-SEQUENCE-NUMBER
+                  PERFORM 3100-HANDLE-ONE-TRANSACTION
+           END-READ.
+
+      *--------------------------------------------------------------
+      * Restart skip is driven by WS-TRANSACTION-SEQUENCE-NUMBER (the
+      * count of transactions read so far this run), not by comparing
+      * TRAN-EMP-ID against the checkpointed key - two same-day
+      * transactions for the same employee (e.g. an ADD followed by a
+      * CHG) share a key, so a key comparison would skip both if the
+      * prior run's checkpoint landed between them.
+      *--------------------------------------------------------------
+       3100-HANDLE-ONE-TRANSACTION.
+           IF SKIPPING-FOR-RESTART
+              IF WS-TRANSACTION-SEQUENCE-NUMBER
+                    NOT > WS-RESTART-SEQUENCE
+                 CONTINUE
+              ELSE
+                 SET WS-SKIP-FOR-RESTART TO 'N'
+                 PERFORM 3200-EDIT-AND-APPLY-TRANSACTION
+              END-IF
+           ELSE
+              PERFORM 3200-EDIT-AND-APPLY-TRANSACTION
+           END-IF.
+
+       3200-EDIT-AND-APPLY-TRANSACTION.
+           PERFORM 8000-VALIDATE-EMPLOYEE-RECORD
+           IF VALIDATION-FAILED
+              ADD 1 TO WS-REJECTED-COUNT
+              PERFORM 6000-WRITE-EXCEPTION-RECORD
+           ELSE
+              PERFORM 7000-APPLY-TRANSACTION
+              ADD 1 TO WS-RECORDS-PROCESSED-COUNT
+              IF FUNCTION MOD (WS-RECORDS-PROCESSED-COUNT,
+                    WS-CHECKPOINT-INTERVAL) = 0
+                 PERFORM 1800-WRITE-CHECKPOINT
+              END-IF
+           END-IF.
+
+       COPY EMPVAL.
+
+      *--------------------------------------------------------------
+      * Request 000 - apply one validated transaction against
+      * EMPLOYEE-MASTER
+      *--------------------------------------------------------------
+       7000-APPLY-TRANSACTION.
+           EVALUATE TRUE
+               WHEN TRAN-ACTION-ADD
+                   PERFORM 7100-APPLY-ADD
+               WHEN TRAN-ACTION-CHANGE
+                   PERFORM 7200-APPLY-CHANGE
+               WHEN TRAN-ACTION-TERMINATE
+                   OR TRAN-ACTION-LEAVE
+                   OR TRAN-ACTION-RETURN
+                   OR TRAN-ACTION-REHIRE
+                   PERFORM 7300-APPLY-STATUS-CHANGE
+               WHEN OTHER
+                   PERFORM 6300-WRITE-UNKNOWN-ACTION-EXCEPTION
+           END-EVALUATE.
+
+       7100-APPLY-ADD.
+           MOVE TRAN-EMP-ID TO EMP-ID
+           READ EMPLOYEE-MASTER-FILE
+               INVALID KEY
+                  PERFORM 7110-BUILD-NEW-MASTER-RECORD
+                  WRITE EMPLOYEE-RECORD
+                  MOVE 'EMPLOYEE-MASTER-FILE' TO WS-CHECK-FILE-NAME
+                  MOVE WS-EMPMAST-STATUS TO WS-CHECK-STATUS-CODE
+                  PERFORM 1900-CHECK-FILE-STATUS
+                  ADD 1 TO WS-ADDS-APPLIED
+                  ADD EMP-PAY-AMOUNT TO WS-CONTROL-TOTAL-DELTA
+                  PERFORM 6700-WRITE-ADD-AUDIT-RECORD
+               NOT INVALID KEY
+                  MOVE TRAN-EMP-ID TO EXC-EMP-ID
+                  MOVE TRAN-ACTION-CODE TO EXC-ACTION-CODE
+                  MOVE 'V007' TO EXC-REASON-CODE
+                  MOVE 'EMPLOYEE ID ALREADY ON MASTER - ADD REJECTED'
+                     TO EXC-REASON-TEXT
+                  MOVE WS-CURRENT-TIMESTAMP TO EXC-TIMESTAMP
+                  WRITE EXCEPTION-RECORD
+                  MOVE 'EXCEPTION-FILE' TO WS-CHECK-FILE-NAME
+                  MOVE WS-EXCEPTION-STATUS TO WS-CHECK-STATUS-CODE
+                  PERFORM 1900-CHECK-FILE-STATUS
+                  ADD 1 TO WS-REJECTED-COUNT
+           END-READ.
+
+       7110-BUILD-NEW-MASTER-RECORD.
+           MOVE TRAN-EMP-ID TO EMP-ID
+           MOVE TRAN-LAST-NAME TO EMP-LAST-NAME
+           MOVE TRAN-FIRST-NAME TO EMP-FIRST-NAME
+           MOVE TRAN-DEPT-CODE TO EMP-DEPT-CODE
+           MOVE TRAN-HIRE-DATE TO EMP-HIRE-DATE
+           MOVE TRAN-PAY-GRADE TO EMP-PAY-GRADE
+           MOVE TRAN-PAY-AMOUNT TO EMP-PAY-AMOUNT
+           SET EMP-STATUS-ACTIVE TO TRUE
+           MOVE TRAN-EFFECTIVE-DATE TO EMP-STATUS-EFF-DATE
+           MOVE WS-CURRENT-TIMESTAMP (1:8) TO EMP-LAST-CHANGE-DATE
+           MOVE TRAN-USER-ID TO EMP-LAST-CHANGE-USER.
+
+      *--------------------------------------------------------------
+      * CHG is gated through 7500-CHECK-STATUS-TRANSITION the same as
+      * the other actions - WS-VALID-STATUS-TRANSITIONS' ACHGA/LCHGL
+      * rows exist precisely so a field change against a TERMINATED
+      * employee is rejected instead of silently applied.  CHG never
+      * changes EMP-STATUS itself (the table's TO-STATUS equals its
+      * FROM-STATUS for both rows), so WS-NEW-STATUS is set but not
+      * used here.
+      *--------------------------------------------------------------
+       7200-APPLY-CHANGE.
+           MOVE TRAN-EMP-ID TO EMP-ID
+           READ EMPLOYEE-MASTER-FILE
+               INVALID KEY
+                  PERFORM 6100-WRITE-NOT-FOUND-EXCEPTION
+               NOT INVALID KEY
+                  PERFORM 7500-CHECK-STATUS-TRANSITION
+                  IF TRANSITION-VALID
+                     MOVE EMPLOYEE-RECORD TO BEF-EMPLOYEE-RECORD
+                     MOVE TRAN-DEPT-CODE TO EMP-DEPT-CODE
+                     MOVE TRAN-PAY-GRADE TO EMP-PAY-GRADE
+                     MOVE TRAN-PAY-AMOUNT TO EMP-PAY-AMOUNT
+                     MOVE WS-CURRENT-TIMESTAMP (1:8) TO
+                        EMP-LAST-CHANGE-DATE
+                     MOVE TRAN-USER-ID TO EMP-LAST-CHANGE-USER
+                     REWRITE EMPLOYEE-RECORD
+                     MOVE 'EMPLOYEE-MASTER-FILE' TO WS-CHECK-FILE-NAME
+                     MOVE WS-EMPMAST-STATUS TO WS-CHECK-STATUS-CODE
+                     PERFORM 1900-CHECK-FILE-STATUS
+                     ADD 1 TO WS-CHANGES-APPLIED
+                     ADD EMP-PAY-AMOUNT TO WS-CONTROL-TOTAL-DELTA
+                     SUBTRACT BEF-EMP-PAY-AMOUNT FROM
+                        WS-CONTROL-TOTAL-DELTA
+                     PERFORM 6600-WRITE-CHANGE-AUDIT-RECORDS
+                  ELSE
+                     PERFORM 6200-WRITE-TRANSITION-EXCEPTION
+                  END-IF
+           END-READ.
+
+      *--------------------------------------------------------------
+      * Request 007 - terminate / place-on-leave / return-from-leave /
+      * rehire.  Every one of these is a status change against an
+      * existing master record, so they share one apply paragraph
+      * that checks the transition is legal before committing it.
+      *--------------------------------------------------------------
+       7300-APPLY-STATUS-CHANGE.
+           MOVE TRAN-EMP-ID TO EMP-ID
+           READ EMPLOYEE-MASTER-FILE
+               INVALID KEY
+                  PERFORM 6100-WRITE-NOT-FOUND-EXCEPTION
+               NOT INVALID KEY
+                  PERFORM 7500-CHECK-STATUS-TRANSITION
+                  IF TRANSITION-VALID
+                     PERFORM 7400-COMMIT-STATUS-CHANGE
+                  ELSE
+                     PERFORM 6200-WRITE-TRANSITION-EXCEPTION
+                  END-IF
+           END-READ.
+
+       7400-COMMIT-STATUS-CHANGE.
+           MOVE EMPLOYEE-RECORD TO BEF-EMPLOYEE-RECORD
+           MOVE WS-NEW-STATUS TO EMP-STATUS
+           MOVE TRAN-EFFECTIVE-DATE TO EMP-STATUS-EFF-DATE
+           IF TRAN-ACTION-REHIRE
+              MOVE TRAN-LAST-NAME TO EMP-LAST-NAME
+              MOVE TRAN-FIRST-NAME TO EMP-FIRST-NAME
+              MOVE TRAN-DEPT-CODE TO EMP-DEPT-CODE
+              MOVE TRAN-PAY-GRADE TO EMP-PAY-GRADE
+              MOVE TRAN-PAY-AMOUNT TO EMP-PAY-AMOUNT
+              MOVE TRAN-EFFECTIVE-DATE TO EMP-HIRE-DATE
+              ADD EMP-PAY-AMOUNT TO WS-CONTROL-TOTAL-DELTA
+              SUBTRACT BEF-EMP-PAY-AMOUNT FROM
+                 WS-CONTROL-TOTAL-DELTA
+           END-IF
+           MOVE WS-CURRENT-TIMESTAMP (1:8) TO EMP-LAST-CHANGE-DATE
+           MOVE TRAN-USER-ID TO EMP-LAST-CHANGE-USER
+           REWRITE EMPLOYEE-RECORD
+           MOVE 'EMPLOYEE-MASTER-FILE' TO WS-CHECK-FILE-NAME
+           MOVE WS-EMPMAST-STATUS TO WS-CHECK-STATUS-CODE
+           PERFORM 1900-CHECK-FILE-STATUS
+           EVALUATE TRUE
+               WHEN TRAN-ACTION-TERMINATE
+                  ADD 1 TO WS-TERMINATIONS-APPLIED
+               WHEN TRAN-ACTION-LEAVE
+                  ADD 1 TO WS-LEAVES-APPLIED
+               WHEN TRAN-ACTION-RETURN
+                  ADD 1 TO WS-RETURNS-APPLIED
+               WHEN TRAN-ACTION-REHIRE
+                  ADD 1 TO WS-REHIRES-APPLIED
+           END-EVALUATE
+           PERFORM 6600-WRITE-CHANGE-AUDIT-RECORDS.
+
+       7500-CHECK-STATUS-TRANSITION.
+           SET TRANSITION-INVALID TO TRUE
+           PERFORM VARYING WS-TABLE-SUBSCRIPT FROM 1 BY 1
+                   UNTIL WS-TABLE-SUBSCRIPT > 7
+               IF WS-TRANS-FROM-STATUS (WS-TABLE-SUBSCRIPT) = EMP-STATUS
+                  AND WS-TRANS-ACTION-CODE (WS-TABLE-SUBSCRIPT)
+                     = TRAN-ACTION-CODE
+                  MOVE WS-TRANS-TO-STATUS (WS-TABLE-SUBSCRIPT)
+                     TO WS-NEW-STATUS
+                  SET TRANSITION-VALID TO TRUE
+                  SET WS-TABLE-SUBSCRIPT TO 99
+               END-IF
+           END-PERFORM.
+
+      *--------------------------------------------------------------
+      * Request 002 - rejected records are logged, never written
+      *--------------------------------------------------------------
+       6000-WRITE-EXCEPTION-RECORD.
+           MOVE TRAN-EMP-ID TO EXC-EMP-ID
+           MOVE TRAN-ACTION-CODE TO EXC-ACTION-CODE
+           MOVE WS-VALIDATION-REASON-CODE TO EXC-REASON-CODE
+           MOVE WS-VALIDATION-REASON-TEXT TO EXC-REASON-TEXT
+           MOVE WS-CURRENT-TIMESTAMP TO EXC-TIMESTAMP
+           WRITE EXCEPTION-RECORD
+           MOVE 'EXCEPTION-FILE' TO WS-CHECK-FILE-NAME
+           MOVE WS-EXCEPTION-STATUS TO WS-CHECK-STATUS-CODE
+           PERFORM 1900-CHECK-FILE-STATUS.
+
+       6100-WRITE-NOT-FOUND-EXCEPTION.
+           MOVE TRAN-EMP-ID TO EXC-EMP-ID
+           MOVE TRAN-ACTION-CODE TO EXC-ACTION-CODE
+           MOVE 'V008' TO EXC-REASON-CODE
+           MOVE 'EMPLOYEE ID NOT FOUND ON MASTER'
+               TO EXC-REASON-TEXT
+           MOVE WS-CURRENT-TIMESTAMP TO EXC-TIMESTAMP
+           WRITE EXCEPTION-RECORD
+           MOVE 'EXCEPTION-FILE' TO WS-CHECK-FILE-NAME
+           MOVE WS-EXCEPTION-STATUS TO WS-CHECK-STATUS-CODE
+           PERFORM 1900-CHECK-FILE-STATUS
+           ADD 1 TO WS-REJECTED-COUNT.
+
+      *--------------------------------------------------------------
+      * Request 007 - the employee exists but this action code isn't
+      * a legal move from its current status (e.g. REHIRE against an
+      * ACTIVE employee, or TRM against one already TERMINATED).
+      *--------------------------------------------------------------
+       6200-WRITE-TRANSITION-EXCEPTION.
+           MOVE TRAN-EMP-ID TO EXC-EMP-ID
+           MOVE TRAN-ACTION-CODE TO EXC-ACTION-CODE
+           MOVE 'V009' TO EXC-REASON-CODE
+           MOVE 'ILLEGAL STATUS TRANSITION FOR CURRENT EMPLOYEE STATUS'
+               TO EXC-REASON-TEXT
+           MOVE WS-CURRENT-TIMESTAMP TO EXC-TIMESTAMP
+           WRITE EXCEPTION-RECORD
+           MOVE 'EXCEPTION-FILE' TO WS-CHECK-FILE-NAME
+           MOVE WS-EXCEPTION-STATUS TO WS-CHECK-STATUS-CODE
+           PERFORM 1900-CHECK-FILE-STATUS
+           ADD 1 TO WS-REJECTED-COUNT.
+
+      *--------------------------------------------------------------
+      * Defense in depth only - 8000-VALIDATE-EMPLOYEE-RECORD already
+      * rejects an unrecognized TRAN-ACTION-CODE before 7000-APPLY-
+      * TRANSACTION is ever reached, but EVALUATE TRUE's WHEN OTHER
+      * routes here instead of silently matching nothing if that ever
+      * changes.
+      *--------------------------------------------------------------
+       6300-WRITE-UNKNOWN-ACTION-EXCEPTION.
+           MOVE TRAN-EMP-ID TO EXC-EMP-ID
+           MOVE TRAN-ACTION-CODE TO EXC-ACTION-CODE
+           MOVE 'V010' TO EXC-REASON-CODE
+           MOVE 'UNRECOGNIZED TRANSACTION ACTION CODE'
+               TO EXC-REASON-TEXT
+           MOVE WS-CURRENT-TIMESTAMP TO EXC-TIMESTAMP
+           WRITE EXCEPTION-RECORD
+           MOVE 'EXCEPTION-FILE' TO WS-CHECK-FILE-NAME
+           MOVE WS-EXCEPTION-STATUS TO WS-CHECK-STATUS-CODE
+           PERFORM 1900-CHECK-FILE-STATUS
+           ADD 1 TO WS-REJECTED-COUNT.
+
+      *--------------------------------------------------------------
+      * Request 006 - audit trail: one before/after row per field an
+      * update actually changed, plus a single row marking each add.
+      *--------------------------------------------------------------
+       6500-WRITE-AUDIT-RECORD.
+           MOVE TRAN-EMP-ID TO AUD-EMP-ID
+           MOVE TRAN-ACTION-CODE TO AUD-ACTION-CODE
+           MOVE WS-AUDIT-FIELD-NAME TO AUD-FIELD-NAME
+           MOVE WS-AUDIT-OLD-VALUE TO AUD-OLD-VALUE
+           MOVE WS-AUDIT-NEW-VALUE TO AUD-NEW-VALUE
+           MOVE WS-CURRENT-TIMESTAMP TO AUD-CHANGE-TIMESTAMP
+           MOVE TRAN-USER-ID TO AUD-USER-ID
+           MOVE SPACES TO AUD-TERMINAL-ID
+           WRITE AUDIT-LOG-RECORD
+           MOVE 'AUDIT-LOG-FILE' TO WS-CHECK-FILE-NAME
+           MOVE WS-AUDIT-STATUS TO WS-CHECK-STATUS-CODE
+           PERFORM 1900-CHECK-FILE-STATUS.
+
+       6600-WRITE-CHANGE-AUDIT-RECORDS.
+           IF BEF-EMP-DEPT-CODE NOT = EMP-DEPT-CODE
+              MOVE 'DEPT-CODE' TO WS-AUDIT-FIELD-NAME
+              MOVE BEF-EMP-DEPT-CODE TO WS-AUDIT-OLD-VALUE
+              MOVE EMP-DEPT-CODE TO WS-AUDIT-NEW-VALUE
+              PERFORM 6500-WRITE-AUDIT-RECORD
+           END-IF
+           IF BEF-EMP-PAY-GRADE NOT = EMP-PAY-GRADE
+              MOVE 'PAY-GRADE' TO WS-AUDIT-FIELD-NAME
+              MOVE BEF-EMP-PAY-GRADE TO WS-AUDIT-OLD-VALUE
+              MOVE EMP-PAY-GRADE TO WS-AUDIT-NEW-VALUE
+              PERFORM 6500-WRITE-AUDIT-RECORD
+           END-IF
+           IF BEF-EMP-PAY-AMOUNT NOT = EMP-PAY-AMOUNT
+              MOVE 'PAY-AMOUNT' TO WS-AUDIT-FIELD-NAME
+              MOVE BEF-EMP-PAY-AMOUNT TO WS-AUDIT-AMOUNT-EDIT
+              MOVE WS-AUDIT-AMOUNT-EDIT TO WS-AUDIT-OLD-VALUE
+              MOVE EMP-PAY-AMOUNT TO WS-AUDIT-AMOUNT-EDIT
+              MOVE WS-AUDIT-AMOUNT-EDIT TO WS-AUDIT-NEW-VALUE
+              PERFORM 6500-WRITE-AUDIT-RECORD
+           END-IF
+           IF BEF-EMP-STATUS NOT = EMP-STATUS
+              MOVE 'STATUS' TO WS-AUDIT-FIELD-NAME
+              MOVE BEF-EMP-STATUS TO WS-AUDIT-OLD-VALUE
+              MOVE EMP-STATUS TO WS-AUDIT-NEW-VALUE
+              PERFORM 6500-WRITE-AUDIT-RECORD
+           END-IF
+           IF BEF-EMP-HIRE-DATE NOT = EMP-HIRE-DATE
+              MOVE 'HIRE-DATE' TO WS-AUDIT-FIELD-NAME
+              MOVE BEF-EMP-HIRE-DATE TO WS-AUDIT-OLD-VALUE
+              MOVE EMP-HIRE-DATE TO WS-AUDIT-NEW-VALUE
+              PERFORM 6500-WRITE-AUDIT-RECORD
+           END-IF.
+
+       6700-WRITE-ADD-AUDIT-RECORD.
+           MOVE 'RECORD ADDED' TO WS-AUDIT-FIELD-NAME
+           MOVE SPACES TO WS-AUDIT-OLD-VALUE
+           MOVE EMP-ID TO WS-AUDIT-NEW-VALUE
+           PERFORM 6500-WRITE-AUDIT-RECORD.
+
+      *--------------------------------------------------------------
+      * Request 009 - baseline record count and pay control total,
+      * taken before any transaction is applied.
+      *
+      * Deliberately sums EVERY master record, not just EMP-STATUS-
+      * ACTIVE ones: this reconciliation is a data-integrity check on
+      * EMPLOYEE-MASTER as a whole (did the file end up with the
+      * records/bytes this run's own counters say it should have),
+      * not a payroll-liability check.  5060-TALLY-HEADCOUNT and
+      * EMPLOYEE-EXTRACT.cbl restrict to ACTIVE because they answer a
+      * different question ("who gets paid"); a corrupted or dropped
+      * TERMINATED or ON-LEAVE record would matter here even though
+      * it carries no payroll amount that day.
+      *--------------------------------------------------------------
+       2000-RECONCILE-PRE-COUNTS.
+           PERFORM 2900-REPOSITION-MASTER
+           MOVE '00' TO WS-EMPMAST-STATUS
+           PERFORM UNTIL WS-EMPMAST-STATUS = '10'
+               READ EMPLOYEE-MASTER-FILE NEXT RECORD
+                   AT END
+                      MOVE '10' TO WS-EMPMAST-STATUS
+                   NOT AT END
+                      IF WS-EMPMAST-STATUS NOT = '00'
+                         MOVE 'EMPLOYEE-MASTER-FILE' TO
+                            WS-CHECK-FILE-NAME
+                         MOVE WS-EMPMAST-STATUS TO WS-CHECK-STATUS-CODE
+                         PERFORM 1900-CHECK-FILE-STATUS
+                      ELSE
+                         ADD 1 TO WS-PRE-RECORD-COUNT
+                         ADD EMP-PAY-AMOUNT TO WS-PRE-CONTROL-TOTAL
+                      END-IF
+               END-READ
+           END-PERFORM.
+
+      *--------------------------------------------------------------
+      * Request 009 - rescan the master after all transactions are
+      * applied and prove it matches what the run's own counters say
+      * should be there.  Mismatches are flagged to the run log, not
+      * just DISPLAYed, so they show up wherever EMPLOG is reviewed.
+      *--------------------------------------------------------------
+       4000-RECONCILE-POST-COUNTS.
+           PERFORM 2900-REPOSITION-MASTER
+           MOVE '00' TO WS-EMPMAST-STATUS
+           PERFORM UNTIL WS-EMPMAST-STATUS = '10'
+               READ EMPLOYEE-MASTER-FILE NEXT RECORD
+                   AT END
+                      MOVE '10' TO WS-EMPMAST-STATUS
+                   NOT AT END
+                      IF WS-EMPMAST-STATUS NOT = '00'
+                         MOVE 'EMPLOYEE-MASTER-FILE' TO
+                            WS-CHECK-FILE-NAME
+                         MOVE WS-EMPMAST-STATUS TO WS-CHECK-STATUS-CODE
+                         PERFORM 1900-CHECK-FILE-STATUS
+                      ELSE
+                         ADD 1 TO WS-POST-RECORD-COUNT
+                         ADD EMP-PAY-AMOUNT TO WS-POST-CONTROL-TOTAL
+                      END-IF
+               END-READ
+           END-PERFORM
+
+           COMPUTE WS-EXPECTED-RECORD-COUNT =
+               WS-PRE-RECORD-COUNT + WS-ADDS-APPLIED
+           COMPUTE WS-EXPECTED-CONTROL-TOTAL =
+               WS-PRE-CONTROL-TOTAL + WS-CONTROL-TOTAL-DELTA
+
+           IF WS-POST-RECORD-COUNT = WS-EXPECTED-RECORD-COUNT
+              AND WS-POST-CONTROL-TOTAL = WS-EXPECTED-CONTROL-TOTAL
+              SET RECONCILIATION-BALANCED TO TRUE
+           ELSE
+              SET RECONCILIATION-OUT-OF-BALANCE TO TRUE
+      *--------------------------------------------------------------
+      * An out-of-balance master file is a data-integrity failure,
+      * not just something to note in the log - flag it to the job
+      * step's own return code so EMPDAYT/EMPDAYP's COND=(4,LT,
+      * APPLYSTP) on EXTRSTP actually holds the payroll extract back
+      * instead of running it against a master the run itself cannot
+      * account for.
+      *--------------------------------------------------------------
+              MOVE 8 TO RETURN-CODE
+           END-IF
+
+           PERFORM 4100-WRITE-RECONCILIATION-DETAIL.
+
+       4100-WRITE-RECONCILIATION-DETAIL.
+           MOVE SPACES TO WS-RUN-LOG-MESSAGE
+           IF RECONCILIATION-BALANCED
+              STRING 'RECONCILIATION BALANCED - RECORDS='
+                     DELIMITED BY SIZE
+                     WS-POST-RECORD-COUNT DELIMITED BY SIZE
+                     ' CONTROL TOTAL=' DELIMITED BY SIZE
+                     WS-POST-CONTROL-TOTAL DELIMITED BY SIZE
+                 INTO WS-RUN-LOG-MESSAGE
+              END-STRING
+           ELSE
+              STRING 'RECONCILIATION OUT OF BALANCE - RECORDS EXPECTED='
+                     DELIMITED BY SIZE
+                     WS-EXPECTED-RECORD-COUNT DELIMITED BY SIZE
+                     ' ACTUAL=' DELIMITED BY SIZE
+                     WS-POST-RECORD-COUNT DELIMITED BY SIZE
+                     ' CONTROL TOTAL EXPECTED=' DELIMITED BY SIZE
+                     WS-EXPECTED-CONTROL-TOTAL DELIMITED BY SIZE
+                     ' ACTUAL=' DELIMITED BY SIZE
+                     WS-POST-CONTROL-TOTAL DELIMITED BY SIZE
+                 INTO WS-RUN-LOG-MESSAGE
+              END-STRING
+           END-IF
+           WRITE RUN-LOG-LINE FROM WS-RUN-LOG-MESSAGE.
+
+      *--------------------------------------------------------------
+      * Rewind the master file to the front for a full sequential
+      * scan.  Shared by the report and reconciliation.
+      *--------------------------------------------------------------
+       2900-REPOSITION-MASTER.
+           MOVE LOW-VALUES TO EMP-ID
+           START EMPLOYEE-MASTER-FILE KEY IS NOT LESS THAN EMP-ID
+               INVALID KEY
+                  CONTINUE
+           END-START.
+
+      *--------------------------------------------------------------
+      * Request 001 - headcount and pay-grade summary, with page
+      * breaks and department/grand-total control totals
+      *--------------------------------------------------------------
+       5000-PRODUCE-SUMMARY-REPORT.
+           PERFORM 5050-INITIALIZE-HEADCOUNT-TABLE
+           PERFORM 2900-REPOSITION-MASTER
+           MOVE '00' TO WS-EMPMAST-STATUS
+           PERFORM UNTIL WS-EMPMAST-STATUS = '10'
+               READ EMPLOYEE-MASTER-FILE NEXT RECORD
+                   AT END
+                      MOVE '10' TO WS-EMPMAST-STATUS
+                   NOT AT END
+                      IF WS-EMPMAST-STATUS NOT = '00'
+                         MOVE 'EMPLOYEE-MASTER-FILE' TO
+                            WS-CHECK-FILE-NAME
+                         MOVE WS-EMPMAST-STATUS TO WS-CHECK-STATUS-CODE
+                         PERFORM 1900-CHECK-FILE-STATUS
+                      ELSE
+                         IF EMP-STATUS-ACTIVE
+                            PERFORM 5060-TALLY-HEADCOUNT
+                         END-IF
+                      END-IF
+               END-READ
+           END-PERFORM
+           PERFORM 5100-WRITE-REPORT-BODY.
+
+       5050-INITIALIZE-HEADCOUNT-TABLE.
+           PERFORM VARYING WS-DEPT-IX FROM 1 BY 1
+                   UNTIL WS-DEPT-IX > 7
+               MOVE WS-DEPT-ENTRY (WS-DEPT-IX)
+                  TO WS-RPT-DEPT-CODE (WS-DEPT-IX)
+               MOVE ZERO TO WS-RPT-DEPT-TOTAL (WS-DEPT-IX)
+               PERFORM VARYING WS-GRADE-IX FROM 1 BY 1
+                       UNTIL WS-GRADE-IX > 8
+                   MOVE ZERO TO
+                      WS-RPT-GRADE-COUNT (WS-DEPT-IX, WS-GRADE-IX)
+               END-PERFORM
+           END-PERFORM
+           MOVE ZERO TO WS-GRAND-TOTAL-HEADCOUNT
+           MOVE ZERO TO WS-PAGE-NUMBER
+           MOVE 99 TO WS-LINES-ON-PAGE.
+
+       5060-TALLY-HEADCOUNT.
+           PERFORM VARYING WS-DEPT-IX FROM 1 BY 1
+                   UNTIL WS-DEPT-IX > 7
+               IF WS-RPT-DEPT-CODE (WS-DEPT-IX) = EMP-DEPT-CODE
+                  PERFORM VARYING WS-GRADE-IX FROM 1 BY 1
+                          UNTIL WS-GRADE-IX > 8
+                      IF WS-GRADE-ENTRY (WS-GRADE-IX) = EMP-PAY-GRADE
+                         ADD 1 TO
+                            WS-RPT-GRADE-COUNT (WS-DEPT-IX,
+                               WS-GRADE-IX)
+                         ADD 1 TO WS-RPT-DEPT-TOTAL (WS-DEPT-IX)
+                         ADD 1 TO WS-GRAND-TOTAL-HEADCOUNT
+                         MOVE 99 TO WS-GRADE-IX
+                      END-IF
+                  END-PERFORM
+                  MOVE 99 TO WS-DEPT-IX
+               END-IF
+           END-PERFORM.
+
+       5100-WRITE-REPORT-BODY.
+           PERFORM VARYING WS-DEPT-IX FROM 1 BY 1
+                   UNTIL WS-DEPT-IX > 7
+               IF WS-LINES-ON-PAGE > WS-LINES-PER-PAGE
+                  PERFORM 5200-WRITE-PAGE-HEADING
+               END-IF
+               PERFORM VARYING WS-GRADE-IX FROM 1 BY 1
+                       UNTIL WS-GRADE-IX > 8
+                   IF WS-RPT-GRADE-COUNT (WS-DEPT-IX, WS-GRADE-IX)
+                         > 0
+                      IF WS-LINES-ON-PAGE > WS-LINES-PER-PAGE
+                         PERFORM 5200-WRITE-PAGE-HEADING
+                      END-IF
+                      MOVE WS-RPT-DEPT-CODE (WS-DEPT-IX) TO
+                         WS-DTL-DEPT-CODE
+                      MOVE WS-GRADE-ENTRY (WS-GRADE-IX) TO
+                         WS-DTL-GRADE-CODE
+                      MOVE WS-RPT-GRADE-COUNT (WS-DEPT-IX,
+                         WS-GRADE-IX) TO WS-DTL-HEADCOUNT
+                      WRITE SUMMARY-REPORT-LINE FROM
+                         WS-REPORT-DETAIL-LINE
+                      MOVE 'SUMMARY-REPORT-FILE' TO WS-CHECK-FILE-NAME
+                      MOVE WS-REPORT-STATUS TO WS-CHECK-STATUS-CODE
+                      PERFORM 1900-CHECK-FILE-STATUS
+                      ADD 1 TO WS-LINES-ON-PAGE
+                   END-IF
+               END-PERFORM
+               IF WS-LINES-ON-PAGE > WS-LINES-PER-PAGE
+                  PERFORM 5200-WRITE-PAGE-HEADING
+               END-IF
+               MOVE WS-RPT-DEPT-CODE (WS-DEPT-IX) TO
+                  WS-DTOT-DEPT-CODE
+               MOVE WS-RPT-DEPT-TOTAL (WS-DEPT-IX) TO
+                  WS-DTOT-HEADCOUNT
+               WRITE SUMMARY-REPORT-LINE FROM
+                  WS-REPORT-DEPT-TOTAL-LINE
+               MOVE 'SUMMARY-REPORT-FILE' TO WS-CHECK-FILE-NAME
+               MOVE WS-REPORT-STATUS TO WS-CHECK-STATUS-CODE
+               PERFORM 1900-CHECK-FILE-STATUS
+               ADD 1 TO WS-LINES-ON-PAGE
+           END-PERFORM
+           IF WS-LINES-ON-PAGE > WS-LINES-PER-PAGE
+              PERFORM 5200-WRITE-PAGE-HEADING
+           END-IF
+           MOVE WS-GRAND-TOTAL-HEADCOUNT TO WS-GTOT-HEADCOUNT
+           WRITE SUMMARY-REPORT-LINE FROM WS-REPORT-GRAND-TOTAL-LINE
+           MOVE 'SUMMARY-REPORT-FILE' TO WS-CHECK-FILE-NAME
+           MOVE WS-REPORT-STATUS TO WS-CHECK-STATUS-CODE
+           PERFORM 1900-CHECK-FILE-STATUS.
+
+       5200-WRITE-PAGE-HEADING.
+           ADD 1 TO WS-PAGE-NUMBER
+           MOVE WS-PAGE-NUMBER TO WS-HDG-PAGE-NUMBER
+           IF WS-PAGE-NUMBER > 1
+              WRITE SUMMARY-REPORT-LINE FROM SPACES
+                 BEFORE ADVANCING PAGE
+           END-IF
+           WRITE SUMMARY-REPORT-LINE FROM WS-REPORT-HEADING-1
+           MOVE 'SUMMARY-REPORT-FILE' TO WS-CHECK-FILE-NAME
+           MOVE WS-REPORT-STATUS TO WS-CHECK-STATUS-CODE
+           PERFORM 1900-CHECK-FILE-STATUS
+           MOVE ZERO TO WS-LINES-ON-PAGE.
+
+       9000-TERMINATION.
+           PERFORM 1800-WRITE-CHECKPOINT
+      *--------------------------------------------------------------
+      * Rejected transactions land safely in EXCEPTION-FILE rather
+      * than on the master, but the job step still ought not to
+      * report a clean RC=0 when HR has exceptions to work - bump the
+      * return code (but do not downgrade an 8 already set by an
+      * out-of-balance reconciliation in 4000-RECONCILE-POST-COUNTS).
+      *--------------------------------------------------------------
+           IF WS-REJECTED-COUNT > 0 AND RETURN-CODE < 4
+              MOVE 4 TO RETURN-CODE
+           END-IF
+           MOVE SPACES TO RUN-LOG-LINE
+           STRING 'RECORDS PROCESSED=' DELIMITED BY SIZE
+                  WS-RECORDS-PROCESSED-COUNT DELIMITED BY SIZE
+                  ' ADDS=' DELIMITED BY SIZE
+                  WS-ADDS-APPLIED DELIMITED BY SIZE
+                  ' CHANGES=' DELIMITED BY SIZE
+                  WS-CHANGES-APPLIED DELIMITED BY SIZE
+                  ' TERMS=' DELIMITED BY SIZE
+                  WS-TERMINATIONS-APPLIED DELIMITED BY SIZE
+                  ' LEAVES=' DELIMITED BY SIZE
+                  WS-LEAVES-APPLIED DELIMITED BY SIZE
+                  ' RETURNS=' DELIMITED BY SIZE
+                  WS-RETURNS-APPLIED DELIMITED BY SIZE
+                  ' REHIRES=' DELIMITED BY SIZE
+                  WS-REHIRES-APPLIED DELIMITED BY SIZE
+                  ' REJECTED=' DELIMITED BY SIZE
+                  WS-REJECTED-COUNT DELIMITED BY SIZE
+               INTO RUN-LOG-LINE
+           END-STRING
+           WRITE RUN-LOG-LINE
+           CLOSE EMPLOYEE-MASTER-FILE
+                 TRANSACTION-FILE
+                 EXCEPTION-FILE
+                 CHECKPOINT-FILE
+                 SUMMARY-REPORT-FILE
+                 RUN-LOG-FILE
+                 AUDIT-LOG-FILE.
