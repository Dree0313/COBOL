@@ -0,0 +1,130 @@
+      *--------------------------------------------------------------
+      * Companion batch program to EMPLOYEE-MANAGEMENT.  Run right
+      * after the nightly master update, it writes a fixed-width flat
+      * file of active employees and their current pay grade for
+      * hand-off (FTP or scheduled transfer) to the payroll system.
+      *--------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPLOYEE-EXTRACT.
+       AUTHOR. ALEXANDRIA.
+       DATE-WRITTEN. 2026-02-02.
+       REMARKS. NIGHTLY PAYROLL EXTRACT FROM EMPLOYEE-MASTER.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER-FILE ASSIGN TO EMPMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-EMPMAST-STATUS.
+
+           SELECT PAYROLL-EXTRACT-FILE ASSIGN TO EMPPEXT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER-FILE.
+           COPY EMPREC.
+
+       FD  PAYROLL-EXTRACT-FILE.
+           COPY EMPEXTR.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05  WS-EMPMAST-STATUS           PIC X(2).
+           05  WS-EXTRACT-STATUS           PIC X(2).
+
+      *--------------------------------------------------------------
+      * Fed by the caller immediately before PERFORM 1900-CHECK-FILE-
+      * STATUS, mirroring EMPLOYEE-MANAGEMENT's shared FILE STATUS
+      * check.
+      *--------------------------------------------------------------
+       01  WS-FILE-STATUS-CHECK.
+           05  WS-CHECK-FILE-NAME          PIC X(20).
+           05  WS-CHECK-STATUS-CODE        PIC X(2).
+
+       01  WS-SWITCHES.
+           05  WS-EOF-MASTER               PIC X(1) VALUE 'N'.
+               88  END-OF-MASTER            VALUE 'Y'.
+
+       01  WS-EXTRACT-COUNTS.
+           05  WS-RECORDS-READ             PIC 9(9) VALUE ZERO.
+           05  WS-RECORDS-EXTRACTED        PIC 9(9) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZATION
+           PERFORM 2000-EXTRACT-ACTIVE-EMPLOYEES
+               UNTIL END-OF-MASTER
+           PERFORM 9000-TERMINATION
+           STOP RUN.
+
+       1000-INITIALIZATION.
+           OPEN INPUT EMPLOYEE-MASTER-FILE
+           MOVE 'EMPLOYEE-MASTER-FILE' TO WS-CHECK-FILE-NAME
+           MOVE WS-EMPMAST-STATUS TO WS-CHECK-STATUS-CODE
+           PERFORM 1900-CHECK-FILE-STATUS
+           OPEN OUTPUT PAYROLL-EXTRACT-FILE
+           MOVE 'PAYROLL-EXTRACT-FILE' TO WS-CHECK-FILE-NAME
+           MOVE WS-EXTRACT-STATUS TO WS-CHECK-STATUS-CODE
+           PERFORM 1900-CHECK-FILE-STATUS.
+
+      *--------------------------------------------------------------
+      * Shared FILE STATUS check, fed by WS-CHECK-FILE-NAME/-STATUS-
+      * CODE set by the caller immediately before the PERFORM - '00'
+      * (successful) and '10' (at end, already handled by the read's
+      * own AT END clause) are not errors; anything else is an
+      * unexpected I/O condition that the run must not silently
+      * succeed through.
+      *--------------------------------------------------------------
+       1900-CHECK-FILE-STATUS.
+           IF WS-CHECK-STATUS-CODE NOT = '00' AND NOT = '10'
+              DISPLAY 'FILE STATUS ERROR ON ' WS-CHECK-FILE-NAME
+                 ' - STATUS=' WS-CHECK-STATUS-CODE
+              MOVE 8 TO RETURN-CODE
+           END-IF.
+
+       2000-EXTRACT-ACTIVE-EMPLOYEES.
+           READ EMPLOYEE-MASTER-FILE NEXT RECORD
+               AT END
+                  SET END-OF-MASTER TO TRUE
+               NOT AT END
+                  ADD 1 TO WS-RECORDS-READ
+                  IF WS-EMPMAST-STATUS NOT = '00'
+                     MOVE 'EMPLOYEE-MASTER-FILE' TO WS-CHECK-FILE-NAME
+                     MOVE WS-EMPMAST-STATUS TO WS-CHECK-STATUS-CODE
+                     PERFORM 1900-CHECK-FILE-STATUS
+                  ELSE
+                     IF EMP-STATUS-ACTIVE
+                        PERFORM 2100-WRITE-EXTRACT-RECORD
+                     END-IF
+                  END-IF
+           END-READ.
+
+       2100-WRITE-EXTRACT-RECORD.
+           MOVE SPACES TO PAYROLL-EXTRACT-RECORD
+           MOVE EMP-ID TO PEX-EMP-ID
+           MOVE EMP-LAST-NAME TO PEX-LAST-NAME
+           MOVE EMP-FIRST-NAME TO PEX-FIRST-NAME
+           MOVE EMP-DEPT-CODE TO PEX-DEPT-CODE
+           MOVE EMP-PAY-GRADE TO PEX-PAY-GRADE
+           MOVE EMP-PAY-AMOUNT TO PEX-PAY-AMOUNT
+           MOVE EMP-STATUS-EFF-DATE TO PEX-EFFECTIVE-DATE
+           WRITE PAYROLL-EXTRACT-RECORD
+           MOVE 'PAYROLL-EXTRACT-FILE' TO WS-CHECK-FILE-NAME
+           MOVE WS-EXTRACT-STATUS TO WS-CHECK-STATUS-CODE
+           PERFORM 1900-CHECK-FILE-STATUS
+           ADD 1 TO WS-RECORDS-EXTRACTED.
+
+       9000-TERMINATION.
+           DISPLAY 'EMPLOYEE-EXTRACT RECORDS READ: ' WS-RECORDS-READ
+           DISPLAY 'EMPLOYEE-EXTRACT RECORDS WRITTEN: '
+              WS-RECORDS-EXTRACTED
+           CLOSE EMPLOYEE-MASTER-FILE
+                 PAYROLL-EXTRACT-FILE.
